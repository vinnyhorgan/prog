@@ -0,0 +1,170 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. GLEXTR.
+000030 AUTHOR. UFFICIO ELABORAZIONE DATI.
+000040 INSTALLATION. SEDE CENTRALE.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED. 2026-08-09.
+000070*****************************************************************
+000080*  SCOPO:  PRODURRE L'ESTRATTO PER LA CONTABILITA' GENERALE (GL)*
+000090*          A PARTIRE DAI RIEPILOGHI SCRITTI DALLA RUN PAGHE     *
+000100*          (PAYSMRY) E DALLA RUN DI MAGAZZINO (INVSMRY).        *
+000110*          GENERA UN RECORD DI DETTAGLIO PER OGNI DIPARTIMENTO  *
+000120*          E PER OGNI LINEA DI PRODOTTO, PIU' UN RECORD DI      *
+000130*          TOTALE PER CIASCUNA DELLE DUE AREE CONTABILI         *
+000140*          (PAGHE E MAGAZZINO), SOSTITUENDO LA RIBATTITURA      *
+000150*          MANUALE DEI VALORI VISUALIZZATI A VIDEO.             *
+000160*                                                                *
+000170*  STORIA DELLE MODIFICHE                                        *
+000180*  DATA        AUTORE  DESCRIZIONE                                *
+000190*  2026-08-09  RDM     PRIMA VERSIONE.                            *
+000200*  2026-08-09  RDM     ACCORCIATE LE DESCRIZIONI DEI TOTALI DI    *
+000210*                      RIGA (PAGHE E MAGAZZINO) PER RIENTRARE     *
+000220*                      IN GLEXT-CODICE-VOCE PIC X(15).             *
+000230*  2026-08-09  RDM     RIMOSSI WS-TOTALE-PAGHE E WS-TOTALE-MAGAZ,  *
+000240*                      MAI VALORIZZATI: I TOTALI ESTRATTI SONO     *
+000250*                      GIA' LE RIGHE **TOTALE** DI PAYSMRY/INVSMRY.*
+000260*****************************************************************
+000270 ENVIRONMENT DIVISION.
+000280 CONFIGURATION SECTION.
+000290 SPECIAL-NAMES.
+000300     DECIMAL-POINT IS COMMA.
+000310
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT PAYSMRY-FILE ASSIGN TO "PAYSMRY"
+000350         ORGANIZATION IS SEQUENTIAL
+000360         FILE STATUS IS WS-FS-PAYSMRY.
+000370
+000380     SELECT INVSMRY-FILE ASSIGN TO "INVSMRY"
+000390         ORGANIZATION IS SEQUENTIAL
+000400         FILE STATUS IS WS-FS-INVSMRY.
+000410
+000420     SELECT GLEXTR-FILE ASSIGN TO "GLEXTR"
+000430         ORGANIZATION IS SEQUENTIAL
+000440         FILE STATUS IS WS-FS-GLEXTR.
+000450
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  PAYSMRY-FILE.
+000490 COPY CPPAYSM.
+000500
+000510 FD  INVSMRY-FILE.
+000520 COPY CPINVSM.
+000530
+000540 FD  GLEXTR-FILE.
+000550 COPY CPGLEXT.
+000560
+000570 WORKING-STORAGE SECTION.
+000580 01  WS-FILE-STATUS-AREA.
+000590     05  WS-FS-PAYSMRY           PIC X(02).
+000600     05  WS-FS-INVSMRY           PIC X(02).
+000610     05  WS-FS-GLEXTR            PIC X(02).
+000620
+000630 01  WS-INDICATORI.
+000640     05  WS-SW-FINE-PAYSMRY      PIC X(01)   VALUE "N".
+000650         88  FINE-PAYSMRY                    VALUE "S".
+000660     05  WS-SW-FINE-INVSMRY      PIC X(01)   VALUE "N".
+000670         88  FINE-INVSMRY                    VALUE "S".
+000680
+000690 77  WS-DATA-SISTEMA             PIC 9(08)   VALUE 0.
+000700
+000710 PROCEDURE DIVISION.
+000720*****************************************************************
+000730*  0000-MAINLINE - CONTROLLO PRINCIPALE DELL'ESTRAZIONE GL       *
+000740*****************************************************************
+000750 0000-MAINLINE.
+000760     PERFORM 1000-INIZIALIZZA-RUN THRU 1000-EXIT
+000770     PERFORM 2000-ESTRAI-AREA-PAGHE THRU 2000-EXIT
+000780     PERFORM 3000-ESTRAI-AREA-MAGAZZINO THRU 3000-EXIT
+000790     PERFORM 9000-TERMINA-RUN THRU 9000-EXIT
+000800     STOP RUN.
+000810
+000820*****************************************************************
+000830*  1000-INIZIALIZZA-RUN - APERTURA DEI FILE E DATA DI ESTRAZIONE *
+000840*****************************************************************
+000850 1000-INIZIALIZZA-RUN.
+000860     ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+000870
+000880     OPEN INPUT PAYSMRY-FILE
+000890     OPEN INPUT INVSMRY-FILE
+000900     OPEN OUTPUT GLEXTR-FILE.
+000910 1000-EXIT.
+000920     EXIT.
+000930
+000940*****************************************************************
+000950*  2000-ESTRAI-AREA-PAGHE - UN RECORD DI DETTAGLIO PER OGNI      *
+000960*  DIPARTIMENTO, PIU' IL TOTALE DELL'AREA PAGHE (RIGA **TOTALE**)*
+000970*****************************************************************
+000980 2000-ESTRAI-AREA-PAGHE.
+000990     PERFORM 2100-LEGGI-PROSSIMO-PAYSMRY THRU 2100-EXIT
+001000         UNTIL FINE-PAYSMRY
+001010     CLOSE PAYSMRY-FILE.
+001020 2000-EXIT.
+001030     EXIT.
+001040
+001050 2100-LEGGI-PROSSIMO-PAYSMRY.
+001060     READ PAYSMRY-FILE
+001070         AT END
+001080             SET FINE-PAYSMRY TO TRUE
+001090             GO TO 2100-EXIT
+001100     END-READ
+001110
+001120     IF PAYSM-DIPARTIMENTO = "**TOTALE**"
+001130         SET GLEXT-TOTALE TO TRUE
+001140         MOVE "PAGHE" TO GLEXT-AREA-CONTAB
+001150         MOVE "TOT COSTO PAGHE" TO GLEXT-CODICE-VOCE
+001160     ELSE
+001170         SET GLEXT-DETTAGLIO TO TRUE
+001180         MOVE "PAGHE" TO GLEXT-AREA-CONTAB
+001190         MOVE PAYSM-DIPARTIMENTO TO GLEXT-CODICE-VOCE
+001200     END-IF
+001210     MOVE PAYSM-TOTALE-STIPENDI TO GLEXT-IMPORTO
+001220     MOVE WS-DATA-SISTEMA (1:4) TO GLEXT-ANNO
+001230     MOVE WS-DATA-SISTEMA (5:2) TO GLEXT-MESE
+001240     MOVE WS-DATA-SISTEMA (7:2) TO GLEXT-GIORNO
+001250     WRITE GLEXT-RECORD.
+001260 2100-EXIT.
+001270     EXIT.
+001280
+001290*****************************************************************
+001300*  3000-ESTRAI-AREA-MAGAZZINO - UN RECORD DI DETTAGLIO PER OGNI  *
+001310*  LINEA DI PRODOTTO, PIU' IL TOTALE DELL'AREA MAGAZZINO         *
+001320*****************************************************************
+001330 3000-ESTRAI-AREA-MAGAZZINO.
+001340     PERFORM 3100-LEGGI-PROSSIMO-INVSMRY THRU 3100-EXIT
+001350         UNTIL FINE-INVSMRY
+001360     CLOSE INVSMRY-FILE.
+001370 3000-EXIT.
+001380     EXIT.
+001390
+001400 3100-LEGGI-PROSSIMO-INVSMRY.
+001410     READ INVSMRY-FILE
+001420         AT END
+001430             SET FINE-INVSMRY TO TRUE
+001440             GO TO 3100-EXIT
+001450     END-READ
+001460
+001470     IF INVSM-LINEA-PROD = "**TOTALE**"
+001480         SET GLEXT-TOTALE TO TRUE
+001490         MOVE "MAGAZ" TO GLEXT-AREA-CONTAB
+001500         MOVE "TOT. MAGAZZINO" TO GLEXT-CODICE-VOCE
+001510     ELSE
+001520         SET GLEXT-DETTAGLIO TO TRUE
+001530         MOVE "MAGAZ" TO GLEXT-AREA-CONTAB
+001540         MOVE INVSM-LINEA-PROD TO GLEXT-CODICE-VOCE
+001550     END-IF
+001560     MOVE INVSM-VALORE-TOTALE TO GLEXT-IMPORTO
+001570     MOVE WS-DATA-SISTEMA (1:4) TO GLEXT-ANNO
+001580     MOVE WS-DATA-SISTEMA (5:2) TO GLEXT-MESE
+001590     MOVE WS-DATA-SISTEMA (7:2) TO GLEXT-GIORNO
+001600     WRITE GLEXT-RECORD.
+001610 3100-EXIT.
+001620     EXIT.
+001630
+001640*****************************************************************
+001650*  9000-TERMINA-RUN - CHIUDE IL FILE DI ESTRAZIONE                *
+001660*****************************************************************
+001670 9000-TERMINA-RUN.
+001680     CLOSE GLEXTR-FILE.
+001690 9000-EXIT.
+001700     EXIT.
