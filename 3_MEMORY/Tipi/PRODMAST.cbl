@@ -0,0 +1,569 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PRODMAST.
+000030 AUTHOR. UFFICIO ELABORAZIONE DATI.
+000040 INSTALLATION. SEDE CENTRALE.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED. 2026-08-09.
+000070*****************************************************************
+000080*  SCOPO:  MANUTENZIONE E VALORIZZAZIONE DEL MAGAZZINO. LEGGE    *
+000090*          LE TRANSAZIONI DI NUOVO CODICE E DI MOVIMENTO (CARICO *
+000100*          /SCARICO) VALIDANDOLE CONTRO IL MASTER PRODOTTI       *
+000110*          PRDMAST, AGGIORNA LE QUANTITA', CALCOLA IL VALORE     *
+000120*          TOTALE DI MAGAZZINO E SEGNALA I PRODOTTI SOTTO IL     *
+000130*          PUNTO DI RIORDINO. SCRIVE IL RIEPILOGO PER LINEA DI   *
+000140*          PRODOTTO USATO DALL'ESTRATTO GL (PROGRAMMA GLEXTR).   *
+000150*                                                                *
+000160*  STORIA DELLE MODIFICHE                                        *
+000170*  DATA        AUTORE  DESCRIZIONE                                *
+000180*  2026-08-09  RDM     PRIMA VERSIONE. SOSTITUISCE LA PARTE      *
+000190*                      "PRODOTTO" DEL VECCHIO PROGRAMMA DI       *
+000200*                      ESEMPIO RECORD-DEMO CON UN VERO MASTER    *
+000210*                      DI MAGAZZINO INDICIZZATO SU CODICE-PROD.  *
+000220*  2026-08-09  RDM     AGGIUNTO REPORT ECCEZIONI SOTTOSCORTA     *
+000230*                      ACCANTO AL CALCOLO DEL VALORE TOTALE.     *
+000240*  2026-08-09  RDM     AGGIUNTI CONTROLLI DI FORMATO E DI        *
+000250*                      UNICITA' SUL CODICE-PROD PRIMA DI         *
+000260*                      ACCETTARE UN NUOVO PRODOTTO.              *
+000270*  2026-08-09  RDM     AGGIUNTA LA STAMPA DEL REPORT DI            *
+000280*                      VALORIZZAZIONE MAGAZZINO (INVRPT), CON      *
+000290*                      DETTAGLIO PER PRODOTTO, SUBTOTALI PER LINEA *
+000300*                      E TOTALE GENERALE.                          *
+000310*  2026-08-09  RDM     GLI SCARTI CODICE-PROD (FORMATO ERRATO O    *
+000320*                      DUPLICATO) SONO ORA SCRITTI ANCHE SU        *
+000330*                      PRDRJEXT OLTRE CHE SU PRDERRPT.             *
+000340*  2026-08-09  RDM     APERTURA DI PRDTRAN ORA CONTROLLATA COME    *
+000350*                      GLI ALTRI FILE: SE ASSENTE (STATUS 35) LA   *
+000360*                      MANUTENZIONE PRODOTTI NON TENTA PIU' DI     *
+000370*                      LEGGERLA.                                  *
+000380*  2026-08-09  RDM     UNO SCARICO CHE SUPERA LA GIACENZA NON      *
+000390*                      VIENE PIU' AZZERATO IN SILENZIO: VIENE      *
+000400*                      SCARTATO SU PRDERRPT/PRDRJEXT COME OGNI     *
+000410*                      ALTRA TRANSAZIONE RESPINTA.                 *
+000420*****************************************************************
+000430 ENVIRONMENT DIVISION.
+000440 CONFIGURATION SECTION.
+000450 SPECIAL-NAMES.
+000460     DECIMAL-POINT IS COMMA.
+000470
+000480 INPUT-OUTPUT SECTION.
+000490 FILE-CONTROL.
+000500     SELECT PRDMAST-FILE ASSIGN TO "PRDMAST"
+000510         ORGANIZATION IS INDEXED
+000520         ACCESS MODE IS DYNAMIC
+000530         RECORD KEY IS PRD-CODICE-PROD
+000540         FILE STATUS IS WS-FS-PRDMAST.
+000550
+000560     SELECT PRDTRAN-FILE ASSIGN TO "PRDTRAN"
+000570         ORGANIZATION IS SEQUENTIAL
+000580         FILE STATUS IS WS-FS-PRDTRAN.
+000590
+000600     SELECT PRDERRPT-FILE ASSIGN TO "PRDERRPT"
+000610         ORGANIZATION IS SEQUENTIAL
+000620         FILE STATUS IS WS-FS-PRDERRPT.
+000630
+000640     SELECT STKRPT-FILE ASSIGN TO "STKRPT"
+000650         ORGANIZATION IS SEQUENTIAL
+000660         FILE STATUS IS WS-FS-STKRPT.
+000670
+000680     SELECT INVRPT-FILE ASSIGN TO "INVRPT"
+000690         ORGANIZATION IS SEQUENTIAL
+000700         FILE STATUS IS WS-FS-INVRPT.
+000710
+000720     SELECT INVSMRY-FILE ASSIGN TO "INVSMRY"
+000730         ORGANIZATION IS SEQUENTIAL
+000740         FILE STATUS IS WS-FS-INVSMRY.
+000750
+000760     SELECT PRDRJEXT-FILE ASSIGN TO "PRDRJEXT"
+000770         ORGANIZATION IS SEQUENTIAL
+000780         FILE STATUS IS WS-FS-PRDRJEXT.
+000790
+000800     SELECT PRDSORT-SD ASSIGN TO "PRDSORT.WRK".
+000810
+000820 DATA DIVISION.
+000830 FILE SECTION.
+000840 FD  PRDMAST-FILE.
+000850 COPY CPPRODM REPLACING ==##PRODOTTO-RECORD##== BY
+000860                        ==PRD-MASTER-REC==.
+000870
+000880 FD  PRDTRAN-FILE.
+000890 COPY CPPRDTR.
+000900
+000910 FD  PRDERRPT-FILE.
+000920 01  PRDERRPT-LINE               PIC X(96).
+000930
+000940 FD  STKRPT-FILE.
+000950 01  STKRPT-LINE                 PIC X(96).
+000960
+000970 FD  INVRPT-FILE.
+000980 01  INVRPT-LINE                 PIC X(96).
+000990
+001000 FD  INVSMRY-FILE.
+001010 COPY CPINVSM.
+001020
+001030 FD  PRDRJEXT-FILE.
+001040 COPY CPPRDRJ.
+001050
+001060 SD  PRDSORT-SD.
+001070 01  PSR-RECORD.
+001080     05  PSR-LINEA-PROD          PIC X(04).
+001090     05  PSR-CODICE-PROD         PIC X(10).
+001100     05  PSR-DESCRIZIONE         PIC X(30).
+001110     05  PSR-VALORE              PIC 9(09)V99.
+001120
+001130 WORKING-STORAGE SECTION.
+001140*****************************************************************
+001150*  CODICI DI STATO DEI FILE                                      *
+001160*****************************************************************
+001170 01  WS-FILE-STATUS-AREA.
+001180     05  WS-FS-PRDMAST           PIC X(02).
+001190     05  WS-FS-PRDTRAN           PIC X(02).
+001200     05  WS-FS-PRDERRPT          PIC X(02).
+001210     05  WS-FS-STKRPT            PIC X(02).
+001220     05  WS-FS-INVRPT            PIC X(02).
+001230     05  WS-FS-INVSMRY           PIC X(02).
+001240     05  WS-FS-PRDRJEXT          PIC X(02).
+001250
+001260*****************************************************************
+001270*  INDICATORI DI FINE FILE E SWITCH DI ELABORAZIONE              *
+001280*****************************************************************
+001290 01  WS-INDICATORI.
+001300     05  WS-SW-FINE-PRDTRAN      PIC X(01)   VALUE "N".
+001310         88  FINE-PRDTRAN                    VALUE "S".
+001320     05  WS-SW-FINE-PRDMAST      PIC X(01)   VALUE "N".
+001330         88  FINE-PRDMAST                    VALUE "S".
+001340     05  WS-SW-FINE-SORT         PIC X(01)   VALUE "N".
+001350         88  FINE-SORT-PRD                   VALUE "S".
+001360     05  WS-SW-CODICE-VALIDO     PIC X(01)   VALUE "S".
+001370         88  CODICE-PROD-VALIDO              VALUE "S".
+001380         88  CODICE-PROD-NON-VALIDO          VALUE "N".
+001390     05  WS-SW-PRIMO-DETT-PRD    PIC X(01)   VALUE "S".
+001400         88  PRIMO-DETTAGLIO-PRD             VALUE "S".
+001410         88  NON-PRIMO-DETTAGLIO-PRD         VALUE "N".
+001420
+001430*****************************************************************
+001440*  CONTATORI E VARIABILI DI SUPPORTO ALLA VALORIZZAZIONE         *
+001450*****************************************************************
+001460 77  WS-MOTIVO-SCARTO            PIC X(40)   VALUE SPACES.
+001470 77  WS-LINEA-PRECEDENTE         PIC X(04)   VALUE SPACES.
+001480 77  WS-SUBTOTALE-LINEA          PIC 9(09)V99 VALUE 0.
+001490 77  WS-CONTATORE-LINEA          PIC 9(05)   VALUE 0.
+001500 77  WS-TOTALE-GENERALE          PIC 9(09)V99 VALUE 0.
+001510 77  WS-CONTATORE-GENERALE       PIC 9(05)   VALUE 0.
+001520 77  WS-VALORE-RIGA              PIC 9(09)V99 VALUE 0.
+001530 77  WS-INDICE-CARATTERE         PIC 9(02)   VALUE 0.
+001540 77  WS-CARATTERE                PIC X(01)   VALUE SPACE.
+001550
+001560*****************************************************************
+001570*  LINEE DI STAMPA - REPORT SCARTI E REPORT SOTTOSCORTA          *
+001580*****************************************************************
+001590 01  WS-PRDERR-LINE.
+001600     05  FILLER                  PIC X(01)   VALUE SPACES.
+001610     05  WS-PE-CODICE-PROD       PIC X(10).
+001620     05  FILLER                  PIC X(02)   VALUE SPACES.
+001630     05  WS-PE-DESCRIZIONE       PIC X(30).
+001640     05  FILLER                  PIC X(02)   VALUE SPACES.
+001650     05  WS-PE-MOTIVO            PIC X(40).
+001660
+001670 01  WS-STKRPT-INTESTAZ.
+001680     05  FILLER                  PIC X(96)
+001690         VALUE "PRODOTTI SOTTO IL PUNTO DI RIORDINO".
+001700
+001710 01  WS-STKRPT-DETT-LINE.
+001720     05  FILLER                  PIC X(01)   VALUE SPACES.
+001730     05  WS-SK-CODICE-PROD       PIC X(10).
+001740     05  FILLER                  PIC X(02)   VALUE SPACES.
+001750     05  WS-SK-DESCRIZIONE       PIC X(30).
+001760     05  FILLER                  PIC X(02)   VALUE SPACES.
+001770     05  WS-SK-QUANTITA          PIC ZZZZ9.
+001780     05  FILLER                  PIC X(03)   VALUE SPACES.
+001790     05  WS-SK-PUNTO-RIORD       PIC ZZZZ9.
+001800
+001810 01  WS-INVRPT-INTESTAZ-1.
+001820     05  FILLER                  PIC X(96)
+001830         VALUE "VALORIZZAZIONE DI MAGAZZINO PER LINEA DI PRODOTTO".
+001840
+001850
+001860 01  WS-INVRPT-INTESTAZ-2.
+001870     05  FILLER                  PIC X(10)   VALUE "CODICE".
+001880     05  FILLER                  PIC X(02)   VALUE SPACES.
+001890     05  FILLER                  PIC X(30)   VALUE "DESCRIZIONE".
+001900     05  FILLER                  PIC X(02)   VALUE SPACES.
+001910     05  FILLER                  PIC X(15)   VALUE "VALORE".
+001920
+001930 01  WS-INVRPT-DETT-LINE.
+001940     05  WS-VD-CODICE-PROD       PIC X(10).
+001950     05  FILLER                  PIC X(02)   VALUE SPACES.
+001960     05  WS-VD-DESCRIZIONE       PIC X(30).
+001970     05  FILLER                  PIC X(02)   VALUE SPACES.
+001980     05  WS-VD-VALORE            PIC ZZZ.ZZZ.ZZ9,99.
+001990
+002000 01  WS-INVRPT-SUBTOT-LINE.
+002010     05  FILLER                  PIC X(20)
+002020         VALUE "  TOTALE LINEA ".
+002030     05  WS-VS-LINEA             PIC X(04).
+002040     05  FILLER                  PIC X(20)   VALUE SPACES.
+002050     05  WS-VS-SUBTOTALE         PIC ZZZ.ZZZ.ZZ9,99.
+002060
+002070 01  WS-INVRPT-TOTGEN-LINE.
+002080     05  FILLER                  PIC X(30)
+002090         VALUE "VALORE TOTALE DI MAGAZZINO".
+002100     05  FILLER                  PIC X(25)   VALUE SPACES.
+002110     05  WS-VT-TOTALE            PIC ZZZ.ZZZ.ZZ9,99.
+002120
+002130 PROCEDURE DIVISION.
+002140*****************************************************************
+002150*  0000-MAINLINE - CONTROLLO PRINCIPALE DELLA RUN DI MAGAZZINO   *
+002160*****************************************************************
+002170 0000-MAINLINE.
+002180     PERFORM 1000-INIZIALIZZA-RUN THRU 1000-EXIT
+002190     PERFORM 1500-MANUTENZIONE-PRODOTTI THRU 1500-EXIT
+002200
+002210     SORT PRDSORT-SD
+002220         ON ASCENDING KEY PSR-LINEA-PROD PSR-CODICE-PROD
+002230         INPUT PROCEDURE IS 2000-VALORIZZA-MAGAZZINO
+002240             THRU 2000-EXIT
+002250         OUTPUT PROCEDURE IS 3000-STAMPA-VALORIZZAZIONE
+002260             THRU 3000-EXIT
+002270
+002280     PERFORM 9000-TERMINA-RUN THRU 9000-EXIT
+002290
+002300     STOP RUN.
+002310
+002320*****************************************************************
+002330*  1000-INIZIALIZZA-RUN - APERTURA DEI FILE DI MAGAZZINO         *
+002340*****************************************************************
+002350 1000-INIZIALIZZA-RUN.
+002360     OPEN I-O PRDMAST-FILE
+002370     IF WS-FS-PRDMAST = "35"
+002380         CLOSE PRDMAST-FILE
+002390         OPEN OUTPUT PRDMAST-FILE
+002400         CLOSE PRDMAST-FILE
+002410         OPEN I-O PRDMAST-FILE
+002420     END-IF
+002430
+002440     OPEN INPUT PRDTRAN-FILE
+002450     IF WS-FS-PRDTRAN = "35"
+002460         SET FINE-PRDTRAN TO TRUE
+002470     END-IF
+002480     OPEN OUTPUT PRDERRPT-FILE
+002490     OPEN OUTPUT PRDRJEXT-FILE.
+002500 1000-EXIT.
+002510     EXIT.
+002520
+002530*****************************************************************
+002540*  1500-MANUTENZIONE-PRODOTTI - APPLICA LE TRANSAZIONI DI NUOVO  *
+002550*  CODICE E DI MOVIMENTO DI MAGAZZINO AL MASTER PRODOTTI         *
+002560*****************************************************************
+002570 1500-MANUTENZIONE-PRODOTTI.
+002580     PERFORM 1510-LEGGI-TRANSAZIONE-PRD THRU 1510-EXIT
+002590         UNTIL FINE-PRDTRAN
+002600     CLOSE PRDTRAN-FILE
+002610     CLOSE PRDERRPT-FILE
+002620     CLOSE PRDRJEXT-FILE.
+002630 1500-EXIT.
+002640     EXIT.
+002650
+002660 1510-LEGGI-TRANSAZIONE-PRD.
+002670     READ PRDTRAN-FILE
+002680         AT END
+002690             SET FINE-PRDTRAN TO TRUE
+002700             GO TO 1510-EXIT
+002710     END-READ
+002720
+002730     EVALUATE TRUE
+002740         WHEN PRDTR-NUOVO-CODICE
+002750             PERFORM 1520-VALIDA-CODICE-PROD THRU 1520-EXIT
+002760             IF CODICE-PROD-NON-VALIDO
+002770                 PERFORM 1530-SCRIVI-SCARTO-PRD THRU 1530-EXIT
+002780             ELSE
+002790                 PERFORM 1540-INSERISCI-PRODOTTO THRU 1540-EXIT
+002800             END-IF
+002810         WHEN PRDTR-MOVIMENTO
+002820             PERFORM 1550-REGISTRA-MOVIMENTO THRU 1550-EXIT
+002830     END-EVALUATE.
+002840 1510-EXIT.
+002850     EXIT.
+002860
+002870*****************************************************************
+002880*  1520-VALIDA-CODICE-PROD - IL CODICE DEVE SEGUIRE LA           *
+002890*  CONVENZIONE DI NUMERAZIONE DEL MAGAZZINO: 4 LETTERE DI LINEA  *
+002900*  DI PRODOTTO, UN TRATTINO, 5 CIFRE PROGRESSIVE (ES. "ELET-00012"*
+002910*  ), E NON DEVE ESISTERE GIA' NEL MASTER PRDMAST.               *
+002920*****************************************************************
+002930 1520-VALIDA-CODICE-PROD.
+002940     SET CODICE-PROD-VALIDO TO TRUE
+002950     MOVE SPACES TO WS-MOTIVO-SCARTO
+002960
+002970     IF PRDTR-CODICE-PROD (5:1) NOT = "-"
+002980         SET CODICE-PROD-NON-VALIDO TO TRUE
+002990         MOVE "FORMATO NON VALIDO (ATTESO LLLL-NNNNN)"
+003000             TO WS-MOTIVO-SCARTO
+003010         GO TO 1520-EXIT
+003020     END-IF
+003030
+003040     PERFORM VARYING WS-INDICE-CARATTERE FROM 1 BY 1
+003050         UNTIL WS-INDICE-CARATTERE > 4
+003060         MOVE PRDTR-CODICE-PROD (WS-INDICE-CARATTERE:1)
+003070             TO WS-CARATTERE
+003080         IF WS-CARATTERE < "A" OR WS-CARATTERE > "Z"
+003090             SET CODICE-PROD-NON-VALIDO TO TRUE
+003100             MOVE "LINEA DI PRODOTTO NON ALFABETICA"
+003110                 TO WS-MOTIVO-SCARTO
+003120         END-IF
+003130     END-PERFORM
+003140
+003150     IF CODICE-PROD-NON-VALIDO
+003160         GO TO 1520-EXIT
+003170     END-IF
+003180
+003190     PERFORM VARYING WS-INDICE-CARATTERE FROM 6 BY 1
+003200         UNTIL WS-INDICE-CARATTERE > 10
+003210         MOVE PRDTR-CODICE-PROD (WS-INDICE-CARATTERE:1)
+003220             TO WS-CARATTERE
+003230         IF WS-CARATTERE < "0" OR WS-CARATTERE > "9"
+003240             SET CODICE-PROD-NON-VALIDO TO TRUE
+003250             MOVE "PROGRESSIVO CODICE NON NUMERICO"
+003260                 TO WS-MOTIVO-SCARTO
+003270         END-IF
+003280     END-PERFORM
+003290
+003300     IF CODICE-PROD-NON-VALIDO
+003310         GO TO 1520-EXIT
+003320     END-IF
+003330
+003340     MOVE PRDTR-CODICE-PROD TO PRD-CODICE-PROD
+003350     READ PRDMAST-FILE
+003360         INVALID KEY
+003370             CONTINUE
+003380         NOT INVALID KEY
+003390             SET CODICE-PROD-NON-VALIDO TO TRUE
+003400             MOVE "CODICE PRODOTTO GIA' PRESENTE NEL MASTER"
+003410                 TO WS-MOTIVO-SCARTO
+003420     END-READ.
+003430 1520-EXIT.
+003440     EXIT.
+003450
+003460 1530-SCRIVI-SCARTO-PRD.
+003470     MOVE PRDTR-CODICE-PROD TO PRDRJ-CODICE-PROD
+003480     MOVE PRDTR-DESCRIZIONE TO PRDRJ-DESCRIZIONE
+003490     MOVE WS-MOTIVO-SCARTO TO PRDRJ-MOTIVO-SCARTO
+003500
+003510     MOVE PRDTR-CODICE-PROD TO WS-PE-CODICE-PROD
+003520     MOVE PRDTR-DESCRIZIONE TO WS-PE-DESCRIZIONE
+003530     MOVE WS-MOTIVO-SCARTO TO WS-PE-MOTIVO
+003540     WRITE PRDERRPT-LINE FROM WS-PRDERR-LINE
+003550     WRITE PRDRJ-RECORD.
+003560 1530-EXIT.
+003570     EXIT.
+003580
+003590 1540-INSERISCI-PRODOTTO.
+003600     MOVE PRDTR-CODICE-PROD TO PRD-CODICE-PROD
+003610     MOVE PRDTR-CODICE-PROD (1:4) TO PRD-LINEA-PROD
+003620     MOVE PRDTR-DESCRIZIONE TO PRD-DESCRIZIONE
+003630     MOVE PRDTR-PREZZO TO PRD-PREZZO
+003640     MOVE PRDTR-QUANTITA TO PRD-QUANTITA
+003650     MOVE PRDTR-PUNTO-RIORDINO TO PRD-PUNTO-RIORDINO
+003660     SET PRD-REC-ATTIVO TO TRUE
+003670     WRITE PRD-MASTER-REC
+003680         INVALID KEY
+003690             MOVE "CODICE PRODOTTO GIA' PRESENTE"
+003700                 TO WS-MOTIVO-SCARTO
+003710             PERFORM 1530-SCRIVI-SCARTO-PRD THRU 1530-EXIT
+003720     END-WRITE.
+003730 1540-EXIT.
+003740     EXIT.
+003750
+003760*****************************************************************
+003770*  1550-REGISTRA-MOVIMENTO - AGGIORNA LA QUANTITA' A MAGAZZINO   *
+003780*  PER UN CARICO (R) O UNO SCARICO (I) DI MERCE                  *
+003790*****************************************************************
+003800 1550-REGISTRA-MOVIMENTO.
+003810     MOVE PRDTR-CODICE-PROD TO PRD-CODICE-PROD
+003820     READ PRDMAST-FILE
+003830         INVALID KEY
+003840             MOVE "PRODOTTO INESISTENTE PER MOVIMENTO"
+003850                 TO WS-MOTIVO-SCARTO
+003860             MOVE PRDTR-CODICE-PROD TO PRDRJ-CODICE-PROD
+003870             MOVE PRDTR-DESCRIZIONE TO PRDRJ-DESCRIZIONE
+003880             MOVE WS-MOTIVO-SCARTO TO PRDRJ-MOTIVO-SCARTO
+003890             MOVE PRDTR-CODICE-PROD TO WS-PE-CODICE-PROD
+003900             MOVE PRDTR-DESCRIZIONE TO WS-PE-DESCRIZIONE
+003910             MOVE WS-MOTIVO-SCARTO TO WS-PE-MOTIVO
+003920             WRITE PRDERRPT-LINE FROM WS-PRDERR-LINE
+003930             WRITE PRDRJ-RECORD
+003940             GO TO 1550-EXIT
+003950     END-READ
+003960
+003970     EVALUATE TRUE
+003980         WHEN PRDTR-MOV-CARICO
+003990             ADD PRDTR-MOV-QUANTITA TO PRD-QUANTITA
+004000             REWRITE PRD-MASTER-REC
+004010         WHEN PRDTR-MOV-SCARICO
+004020             IF PRDTR-MOV-QUANTITA > PRD-QUANTITA
+004030                 MOVE "SCARICO SUPERIORE ALLA GIACENZA"
+004040                     TO WS-MOTIVO-SCARTO
+004050                 MOVE PRDTR-CODICE-PROD TO PRDRJ-CODICE-PROD
+004060                 MOVE PRDTR-DESCRIZIONE TO PRDRJ-DESCRIZIONE
+004070                 MOVE WS-MOTIVO-SCARTO TO PRDRJ-MOTIVO-SCARTO
+004080                 MOVE PRDTR-CODICE-PROD TO WS-PE-CODICE-PROD
+004090                 MOVE PRDTR-DESCRIZIONE TO WS-PE-DESCRIZIONE
+004100                 MOVE WS-MOTIVO-SCARTO TO WS-PE-MOTIVO
+004110                 WRITE PRDERRPT-LINE FROM WS-PRDERR-LINE
+004120                 WRITE PRDRJ-RECORD
+004130             ELSE
+004140                 SUBTRACT PRDTR-MOV-QUANTITA FROM PRD-QUANTITA
+004150                 REWRITE PRD-MASTER-REC
+004160             END-IF
+004170     END-EVALUATE.
+004180 1550-EXIT.
+004190     EXIT.
+004200
+004210*****************************************************************
+004220*  2000-VALORIZZA-MAGAZZINO - PROCEDURA DI INPUT DELL'ORDINAM.   *
+004230*  SCORRE IL MASTER PRODOTTI ATTIVI, CALCOLA IL VALORE TOTALE    *
+004240*  PER RIGA E SEGNALA QUELLI SOTTO IL PUNTO DI RIORDINO          *
+004250*****************************************************************
+004260 2000-VALORIZZA-MAGAZZINO.
+004270     OPEN OUTPUT STKRPT-FILE
+004280     WRITE STKRPT-LINE FROM WS-STKRPT-INTESTAZ
+004290
+004300     MOVE LOW-VALUES TO PRD-CODICE-PROD
+004310     START PRDMAST-FILE KEY IS GREATER THAN PRD-CODICE-PROD
+004320         INVALID KEY
+004330             SET FINE-PRDMAST TO TRUE
+004340     END-START
+004350
+004360     PERFORM 2100-LEGGI-PROSSIMO-PRD THRU 2100-EXIT
+004370         UNTIL FINE-PRDMAST
+004380
+004390     CLOSE STKRPT-FILE.
+004400 2000-EXIT.
+004410     EXIT.
+004420
+004430 2100-LEGGI-PROSSIMO-PRD.
+004440     READ PRDMAST-FILE NEXT RECORD
+004450         AT END
+004460             SET FINE-PRDMAST TO TRUE
+004470             GO TO 2100-EXIT
+004480     END-READ
+004490
+004500     IF PRD-REC-ATTIVO
+004510         COMPUTE WS-VALORE-RIGA ROUNDED =
+004520                 PRD-PREZZO * PRD-QUANTITA
+004530
+004540         MOVE PRD-LINEA-PROD TO PSR-LINEA-PROD
+004550         MOVE PRD-CODICE-PROD TO PSR-CODICE-PROD
+004560         MOVE PRD-DESCRIZIONE TO PSR-DESCRIZIONE
+004570         MOVE WS-VALORE-RIGA TO PSR-VALORE
+004580         RELEASE PSR-RECORD
+004590
+004600         IF PRD-QUANTITA < PRD-PUNTO-RIORDINO
+004610             PERFORM 2200-STAMPA-SOTTOSCORTA THRU 2200-EXIT
+004620         END-IF
+004630     END-IF.
+004640 2100-EXIT.
+004650     EXIT.
+004660
+004670 2200-STAMPA-SOTTOSCORTA.
+004680     MOVE PRD-CODICE-PROD TO WS-SK-CODICE-PROD
+004690     MOVE PRD-DESCRIZIONE TO WS-SK-DESCRIZIONE
+004700     MOVE PRD-QUANTITA TO WS-SK-QUANTITA
+004710     MOVE PRD-PUNTO-RIORDINO TO WS-SK-PUNTO-RIORD
+004720     WRITE STKRPT-LINE FROM WS-STKRPT-DETT-LINE.
+004730 2200-EXIT.
+004740     EXIT.
+004750
+004760*****************************************************************
+004770*  3000-STAMPA-VALORIZZAZIONE - PROCEDURA DI OUTPUT DELL'ORDIN.  *
+004780*  LEGGE I RECORD ORDINATI PER LINEA/CODICE E STAMPA IL DETTAGLIO*
+004790*  CON SUBTOTALI DI LINEA E VALORE TOTALE DI MAGAZZINO           *
+004800*****************************************************************
+004810 3000-STAMPA-VALORIZZAZIONE.
+004820     OPEN OUTPUT INVRPT-FILE
+004830     OPEN OUTPUT INVSMRY-FILE
+004840
+004850     WRITE INVRPT-LINE FROM WS-INVRPT-INTESTAZ-1
+004860     WRITE INVRPT-LINE FROM WS-INVRPT-INTESTAZ-2
+004870
+004880     PERFORM 3200-LEGGI-PROSSIMO-ORDINATO THRU 3200-EXIT
+004890         UNTIL FINE-SORT-PRD
+004900
+004910     IF NOT PRIMO-DETTAGLIO-PRD
+004920         PERFORM 3210-STAMPA-SUBTOTALE-LINEA THRU 3210-EXIT
+004930     END-IF
+004940
+004950     PERFORM 3400-STAMPA-TOTALE-GENERALE THRU 3400-EXIT
+004960
+004970     CLOSE INVRPT-FILE
+004980     CLOSE INVSMRY-FILE.
+004990 3000-EXIT.
+005000     EXIT.
+005010
+005020 3200-LEGGI-PROSSIMO-ORDINATO.
+005030     RETURN PRDSORT-SD
+005040         AT END
+005050             SET FINE-SORT-PRD TO TRUE
+005060             GO TO 3200-EXIT
+005070     END-RETURN
+005080
+005090     IF PRIMO-DETTAGLIO-PRD
+005100         MOVE PSR-LINEA-PROD TO WS-LINEA-PRECEDENTE
+005110         SET NON-PRIMO-DETTAGLIO-PRD TO TRUE
+005120     END-IF
+005130
+005140     IF PSR-LINEA-PROD NOT = WS-LINEA-PRECEDENTE
+005150         PERFORM 3210-STAMPA-SUBTOTALE-LINEA THRU 3210-EXIT
+005160         MOVE PSR-LINEA-PROD TO WS-LINEA-PRECEDENTE
+005170         MOVE 0 TO WS-SUBTOTALE-LINEA
+005180         MOVE 0 TO WS-CONTATORE-LINEA
+005190     END-IF
+005200
+005210     PERFORM 3220-STAMPA-DETTAGLIO THRU 3220-EXIT
+005220
+005230     ADD PSR-VALORE TO WS-SUBTOTALE-LINEA
+005240     ADD PSR-VALORE TO WS-TOTALE-GENERALE
+005250     ADD 1 TO WS-CONTATORE-LINEA
+005260     ADD 1 TO WS-CONTATORE-GENERALE.
+005270 3200-EXIT.
+005280     EXIT.
+005290
+005300 3210-STAMPA-SUBTOTALE-LINEA.
+005310     IF WS-CONTATORE-LINEA > 0
+005320         MOVE WS-LINEA-PRECEDENTE TO WS-VS-LINEA
+005330         MOVE WS-SUBTOTALE-LINEA TO WS-VS-SUBTOTALE
+005340         WRITE INVRPT-LINE FROM WS-INVRPT-SUBTOT-LINE
+005350
+005360         MOVE WS-LINEA-PRECEDENTE TO INVSM-LINEA-PROD
+005370         MOVE WS-SUBTOTALE-LINEA TO INVSM-VALORE-TOTALE
+005380         MOVE WS-CONTATORE-LINEA TO INVSM-NUM-PRODOTTI
+005390         WRITE INVSM-RECORD
+005400     END-IF.
+005410 3210-EXIT.
+005420     EXIT.
+005430
+005440 3220-STAMPA-DETTAGLIO.
+005450     MOVE PSR-CODICE-PROD TO WS-VD-CODICE-PROD
+005460     MOVE PSR-DESCRIZIONE TO WS-VD-DESCRIZIONE
+005470     MOVE PSR-VALORE TO WS-VD-VALORE
+005480     WRITE INVRPT-LINE FROM WS-INVRPT-DETT-LINE.
+005490 3220-EXIT.
+005500     EXIT.
+005510
+005520 3400-STAMPA-TOTALE-GENERALE.
+005530     MOVE WS-TOTALE-GENERALE TO WS-VT-TOTALE
+005540     WRITE INVRPT-LINE FROM WS-INVRPT-TOTGEN-LINE
+005550
+005560     MOVE "**TOTALE**" TO INVSM-LINEA-PROD
+005570     MOVE WS-TOTALE-GENERALE TO INVSM-VALORE-TOTALE
+005580     MOVE WS-CONTATORE-GENERALE TO INVSM-NUM-PRODOTTI
+005590     WRITE INVSM-RECORD.
+005600 3400-EXIT.
+005610     EXIT.
+005620
+005630*****************************************************************
+005640*  9000-TERMINA-RUN - CHIUDE I FILE ANCORA APERTI                *
+005650*****************************************************************
+005660 9000-TERMINA-RUN.
+005670     CLOSE PRDMAST-FILE.
+005680 9000-EXIT.
+005690     EXIT.
