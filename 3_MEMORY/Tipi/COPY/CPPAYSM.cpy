@@ -0,0 +1,10 @@
+000010*****************************************************************
+000020*  CPPAYSM  -  RECORD RIEPILOGO PAGHE PER DIPARTIMENTO          *
+000030*  SCRITTO DA RECORD-DEMO, LETTO DA GLEXTR                      *
+000040*  ULTIMA RIGA DEL FILE:  PAYSM-DIPARTIMENTO = "**TOTALE**"     *
+000050*****************************************************************
+000060 01  PAYSM-RECORD.
+000070     05  PAYSM-DIPARTIMENTO      PIC X(15).
+000080     05  PAYSM-TOTALE-STIPENDI   PIC 9(09)V99.
+000090     05  PAYSM-NUM-DIPENDENTI    PIC 9(05).
+000100     05  FILLER                  PIC X(10).
