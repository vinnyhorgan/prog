@@ -0,0 +1,20 @@
+000010*****************************************************************
+000020*  CPPRDTR  -  RECORD TRANSAZIONE DI MAGAZZINO                  *
+000030*  ALIMENTA L'AGGIORNAMENTO DEL MASTER PRODOTTI (PRDMAST)       *
+000040*  TRAN-CODICE:  A = NUOVO CODICE     M = MOVIMENTO DI MAGAZZ.  *
+000050*  MOV-TIPO (SOLO SE TRAN-CODICE = M):  R = CARICO  I = SCARICO *
+000060*****************************************************************
+000070 01  PRDTR-RECORD.
+000080     05  PRDTR-CODICE            PIC X(01).
+000090         88  PRDTR-NUOVO-CODICE          VALUE "A".
+000100         88  PRDTR-MOVIMENTO             VALUE "M".
+000110     05  PRDTR-CODICE-PROD       PIC X(10).
+000120     05  PRDTR-DESCRIZIONE       PIC X(30).
+000130     05  PRDTR-PREZZO            PIC 9(04)V99.
+000140     05  PRDTR-QUANTITA          PIC 9(05).
+000150     05  PRDTR-PUNTO-RIORDINO    PIC 9(05).
+000160     05  PRDTR-MOV-TIPO          PIC X(01).
+000170         88  PRDTR-MOV-CARICO            VALUE "R".
+000180         88  PRDTR-MOV-SCARICO           VALUE "I".
+000190     05  PRDTR-MOV-QUANTITA      PIC 9(05).
+000200     05  FILLER                  PIC X(11).
