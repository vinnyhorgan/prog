@@ -0,0 +1,15 @@
+000010*****************************************************************
+000020*  CPSALAU  -  RECORD DI AUDIT VARIAZIONI RETRIBUTIVE           *
+000030*  UNA RIGA PER OGNI AUMENTO APPLICATO DA AGGIORNA-STIPENDIO    *
+000040*****************************************************************
+000050 01  SALAU-RECORD.
+000060     05  SALAU-MATRICOLA         PIC 9(06).
+000070     05  SALAU-STIPENDIO-PREC    PIC 9(05)V99.
+000080     05  SALAU-STIPENDIO-NUOVO   PIC 9(05)V99.
+000090     05  SALAU-AUMENTO-IMPORTO   PIC 9(05)V99.
+000100     05  SALAU-PERCENTUALE-APPL  PIC 9(02)V9(02).
+000110     05  SALAU-DATA-ESECUZIONE.
+000120         10  SALAU-ANNO-ESEC     PIC 9(04).
+000130         10  SALAU-MESE-ESEC     PIC 9(02).
+000140         10  SALAU-GIORNO-ESEC   PIC 9(02).
+000150     05  FILLER                  PIC X(10).
