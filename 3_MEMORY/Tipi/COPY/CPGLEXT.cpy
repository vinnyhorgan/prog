@@ -0,0 +1,18 @@
+000010*****************************************************************
+000020*  CPGLEXT  -  RECORD ESTRATTO CONTABILITA' GENERALE (GL)       *
+000030*  LAYOUT FISSO A DISPOSIZIONE DELL'ALIMENTAZIONE CONTABILE     *
+000040*  GLEXT-TIPO-RECORD:  D = DETTAGLIO     T = TOTALE DI AREA     *
+000050*  GLEXT-AREA-CONTAB:  PAGHE            MAGAZ                  *
+000060*****************************************************************
+000070 01  GLEXT-RECORD.
+000080     05  GLEXT-TIPO-RECORD       PIC X(01).
+000090         88  GLEXT-DETTAGLIO             VALUE "D".
+000100         88  GLEXT-TOTALE                VALUE "T".
+000110     05  GLEXT-AREA-CONTAB       PIC X(05).
+000120     05  GLEXT-CODICE-VOCE       PIC X(15).
+000130     05  GLEXT-IMPORTO           PIC 9(09)V99.
+000140     05  GLEXT-DATA-ESTRAZIONE.
+000150         10  GLEXT-ANNO          PIC 9(04).
+000160         10  GLEXT-MESE          PIC 9(02).
+000170         10  GLEXT-GIORNO        PIC 9(02).
+000180     05  FILLER                  PIC X(10).
