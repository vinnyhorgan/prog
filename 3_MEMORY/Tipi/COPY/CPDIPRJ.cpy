@@ -0,0 +1,12 @@
+000010*****************************************************************
+000020*  CPDIPRJ  -  RECORD DI SEGNALAZIONE ANAGRAFICA SCARTATA       *
+000030*  SCRITTO QUANDO UNA TRANSAZIONE DIPENDENTE FALLISCE I CONTROLLI*
+000040*****************************************************************
+000050 01  DIPRJ-RECORD.
+000060     05  DIPRJ-MATRICOLA         PIC 9(06).
+000070     05  DIPRJ-COGNOME           PIC X(20).
+000080     05  DIPRJ-NOME              PIC X(20).
+000090     05  DIPRJ-GIORNO-NASCITA    PIC 9(02).
+000100     05  DIPRJ-MESE-NASCITA      PIC 9(02).
+000110     05  DIPRJ-ANNO-NASCITA      PIC 9(04).
+000120     05  DIPRJ-MOTIVO-SCARTO     PIC X(40).
