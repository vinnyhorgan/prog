@@ -0,0 +1,10 @@
+000010*****************************************************************
+000020*  CPRZCTL  -  RECORD TABELLA SCAGLIONI AUMENTO RETRIBUTIVO     *
+000030*  UNA RIGA PER SCAGLIONE DI ANZIANITA' (ANNI-SERVIZIO)         *
+000040*  LETTA UNA VOLTA SOLA E CARICATA IN TABELLA (RZC-TABELLA)     *
+000050*****************************************************************
+000060 01  RZC-RECORD.
+000070     05  RZC-ANNI-DA             PIC 9(02).
+000080     05  RZC-ANNI-A              PIC 9(02).
+000090     05  RZC-PERCENTUALE         PIC 9(02)V9(02).
+000100     05  FILLER                  PIC X(24).
