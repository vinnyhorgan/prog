@@ -0,0 +1,10 @@
+000010*****************************************************************
+000020*  CPINVSM  -  RECORD RIEPILOGO MAGAZZINO PER LINEA DI PRODOTTO *
+000030*  SCRITTO DA PRODMAST, LETTO DA GLEXTR                         *
+000040*  ULTIMA RIGA DEL FILE:  INVSM-LINEA-PROD = "**TOTALE**"       *
+000050*****************************************************************
+000060 01  INVSM-RECORD.
+000070     05  INVSM-LINEA-PROD        PIC X(15).
+000080     05  INVSM-VALORE-TOTALE     PIC 9(09)V99.
+000090     05  INVSM-NUM-PRODOTTI      PIC 9(05).
+000100     05  FILLER                  PIC X(10).
