@@ -0,0 +1,16 @@
+000010*****************************************************************
+000020*  CPPRODM  -  RECORD ANAGRAFICO PRODOTTO (MASTER MAGAZZINO)    *
+000030*  USATO DA:  PRODMAST (VALORIZZAZIONE E MOVIMENTI DI MAGAZZ.)  *
+000040*  RIUTILIZZARE CON  COPY CPPRODM REPLACING                     *
+000050*        ==##PRODOTTO-RECORD##==  BY  ==NOME-CAMPO##==          *
+000060*****************************************************************
+000070 01  ##PRODOTTO-RECORD##.
+000080     05  PRD-CODICE-PROD         PIC X(10).
+000090     05  PRD-LINEA-PROD          PIC X(04).
+000100     05  PRD-DESCRIZIONE         PIC X(30).
+000110     05  PRD-PREZZO              PIC 9(04)V99.
+000120     05  PRD-QUANTITA            PIC 9(05).
+000130     05  PRD-PUNTO-RIORDINO      PIC 9(05).
+000140     05  PRD-STATO-REC           PIC X(01).
+000150         88  PRD-REC-ATTIVO              VALUE "A".
+000160     05  FILLER                  PIC X(10).
