@@ -0,0 +1,35 @@
+000010*****************************************************************
+000020*  CPCKPNT  -  RECORD DI CHECKPOINT DELL'AGGIORNAMENTO PAGHE    *
+000030*  UNICO RECORD: ULTIMA MATRICOLA ELABORATA CON SUCCESSO        *
+000040*  USATO PER IL RIAVVIO (RESTART) DOPO UN'INTERRUZIONE          *
+000050*****************************************************************
+000060 01  CKPNT-RECORD.
+000070     05  CKPNT-RUN-ID            PIC X(01).
+000080     05  CKPNT-ULTIMA-MATRICOLA  PIC 9(06).
+000090     05  CKPNT-CONTATORE-ELAB    PIC 9(06).
+000100     05  CKPNT-DATA-CHECKPOINT.
+000110         10  CKPNT-ANNO          PIC 9(04).
+000120         10  CKPNT-MESE          PIC 9(02).
+000130         10  CKPNT-GIORNO        PIC 9(02).
+000140     05  CKPNT-ORA-CHECKPOINT    PIC 9(06).
+000150     05  CKPNT-STATO-RUN         PIC X(01).
+000160         88  CKPNT-RUN-IN-CORSO          VALUE "I".
+000170         88  CKPNT-RUN-COMPLETATO        VALUE "C".
+000180*    NUMERO DI TRANSAZIONI DIPTRAN GIA' APPLICATE DA
+000190*    1500-MANUTENZIONE-ANAGRAFICHE IN QUESTA RUN, USATO PER
+000200*    SALTARLE SENZA RIAPPLICARLE SE LA MANUTENZIONE VIENE RIPRESA
+000210*    DOPO UN'INTERRUZIONE (DIPTRAN E' SEQUENZIALE, QUINDI NON SI
+000220*    RIPARTE PER CHIAVE COME PER DIPMAST: SI RILEGGONO E SI
+000230*    SCARTANO I PRIMI N GIA' APPLICATI).
+000240     05  CKPNT-DIPTRAN-ELABORATI PIC 9(06)   VALUE 0.
+000250     05  FILLER                  PIC X(04).
+000260*    SUBTOTALI DI DIPARTIMENTO ALLA DATA DELL'ULTIMO CHECKPOINT,
+000270*    AGGIORNATI INSIEME ALLA MATRICOLA DI RIPRESA IN MODO CHE UNA
+000280*    RIPRESA RICOSTRUISCA IL REGISTRO E L'ESTRATTO GL SULL'INTERA
+000290*    RUN, NON SOLO SULLA CODA ELABORATA DOPO IL RIAVVIO.
+000300     05  CKPNT-NUM-DIPARTIMENTI  PIC 9(02)   VALUE 0.
+000310     05  CKPNT-DIPARTIMENTO OCCURS 50 TIMES
+000320                     INDEXED BY CKPNT-DIP-IDX.
+000330         10  CKPNT-DIP-NOME      PIC X(15).
+000340         10  CKPNT-DIP-TOTALE    PIC 9(09)V99.
+000350         10  CKPNT-DIP-NUM-DIP   PIC 9(05).
