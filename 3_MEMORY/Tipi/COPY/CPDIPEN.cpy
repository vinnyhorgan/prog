@@ -0,0 +1,23 @@
+000010*****************************************************************
+000020*  CPDIPEN  -  RECORD ANAGRAFICO DIPENDENTE (MASTER PERSONALE)  *
+000030*  USATO DA:  RECORD-DEMO (AGGIORNAMENTO PAGHE)                 *
+000040*  RIUTILIZZARE CON  COPY CPDIPEN REPLACING                     *
+000050*        ==##DIPENDENTE-RECORD##==  BY  ==NOME-CAMPO==          *
+000060*****************************************************************
+000070 01  ##DIPENDENTE-RECORD##.
+000080     05  DIP-MATRICOLA           PIC 9(06).
+000090     05  DIP-DATI-ANAGRAFICI.
+000100         10  DIP-COGNOME         PIC X(20).
+000110         10  DIP-NOME            PIC X(20).
+000120         10  DIP-DATA-NASCITA.
+000130             15  DIP-GIORNO      PIC 9(02).
+000140             15  DIP-MESE        PIC 9(02).
+000150             15  DIP-ANNO        PIC 9(04).
+000160     05  DIP-DATI-LAVORATIVI.
+000170         10  DIP-DIPARTIMENTO    PIC X(15).
+000180         10  DIP-STIPENDIO       PIC 9(05)V99.
+000190         10  DIP-ANNI-SERVIZIO   PIC 9(02).
+000200     05  DIP-STATO-REC           PIC X(01).
+000210         88  DIP-REC-ATTIVO              VALUE "A".
+000220         88  DIP-REC-CESSATO             VALUE "C".
+000230     05  FILLER                  PIC X(10).
