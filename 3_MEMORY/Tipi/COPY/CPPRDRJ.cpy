@@ -0,0 +1,8 @@
+000010*****************************************************************
+000020*  CPPRDRJ  -  RECORD DI SEGNALAZIONE CODICE PRODOTTO SCARTATO  *
+000030*  SCRITTO QUANDO UNA TRANSAZIONE PRODOTTO FALLISCE I CONTROLLI *
+000040*****************************************************************
+000050 01  PRDRJ-RECORD.
+000060     05  PRDRJ-CODICE-PROD       PIC X(10).
+000070     05  PRDRJ-DESCRIZIONE       PIC X(30).
+000080     05  PRDRJ-MOTIVO-SCARTO     PIC X(40).
