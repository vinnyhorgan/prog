@@ -0,0 +1,20 @@
+000010*****************************************************************
+000020*  CPDIPTR  -  RECORD TRANSAZIONE MANUTENZIONE ANAGRAFICA       *
+000030*  ALIMENTA L'AGGIORNAMENTO DEL MASTER DIPENDENTI (DIPMAST)     *
+000040*  TRAN-CODICE:  A = INSERIMENTO   C = VARIAZIONE   D = CESSAZ. *
+000050*****************************************************************
+000060 01  DIPTR-RECORD.
+000070     05  DIPTR-CODICE            PIC X(01).
+000080         88  DIPTR-INSERIMENTO           VALUE "A".
+000090         88  DIPTR-VARIAZIONE            VALUE "C".
+000100         88  DIPTR-CESSAZIONE            VALUE "D".
+000110     05  DIPTR-MATRICOLA         PIC 9(06).
+000120     05  DIPTR-COGNOME           PIC X(20).
+000130     05  DIPTR-NOME              PIC X(20).
+000140     05  DIPTR-GIORNO-NASCITA    PIC 9(02).
+000150     05  DIPTR-MESE-NASCITA      PIC 9(02).
+000160     05  DIPTR-ANNO-NASCITA      PIC 9(04).
+000170     05  DIPTR-DIPARTIMENTO      PIC X(15).
+000180     05  DIPTR-STIPENDIO         PIC 9(05)V99.
+000190     05  DIPTR-ANNI-SERVIZIO     PIC 9(02).
+000200     05  FILLER                  PIC X(09).
