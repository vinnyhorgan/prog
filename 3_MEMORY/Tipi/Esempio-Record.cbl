@@ -1,96 +1,1107 @@
-IDENTIFICATION DIVISION.
-       PROGRAM-ID. RECORD-DEMO.
-       AUTHOR. Esempio Record COBOL.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       
-       *> Record per un Dipendente (struttura gerarchica)
-       01  DIPENDENTE.
-           05  MATRICOLA           PIC 9(6).
-           05  DATI-ANAGRAFICI.
-               10  COGNOME         PIC X(20).
-               10  NOME            PIC X(20).
-               10  DATA-NASCITA.
-                   15  GIORNO      PIC 99.
-                   15  MESE        PIC 99.
-                   15  ANNO        PIC 9999.
-           05  DATI-LAVORATIVI.
-               10  DIPARTIMENTO    PIC X(15).
-               10  STIPENDIO       PIC 9(5)V99.
-               10  ANNI-SERVIZIO   PIC 99.
-       
-       *> Record per un Prodotto
-       01  PRODOTTO.
-           05  CODICE-PROD         PIC X(10).
-           05  DESCRIZIONE         PIC X(30).
-           05  PREZZO              PIC 9(4)V99.
-           05  QUANTITA            PIC 9(5).
-           05  VALORE-TOTALE       PIC 9(7)V99.
-       
-       *> Variabili di supporto
-       01  AUMENTO                 PIC 9(4)V99.
-       01  NUOVO-STIPENDIO         PIC 9(5)V99.
-       
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           PERFORM INIZIALIZZA-DIPENDENTE
-           PERFORM MOSTRA-DIPENDENTE
-           PERFORM AGGIORNA-STIPENDIO
-           
-           DISPLAY " "
-           DISPLAY "================================"
-           DISPLAY " "
-           
-           PERFORM INIZIALIZZA-PRODOTTO
-           PERFORM MOSTRA-PRODOTTO
-           PERFORM CALCOLA-VALORE
-           
-           STOP RUN.
-       
-       INIZIALIZZA-DIPENDENTE.
-           MOVE 123456 TO MATRICOLA
-           MOVE "ROSSI" TO COGNOME
-           MOVE "MARIO" TO NOME
-           MOVE 15 TO GIORNO
-           MOVE 03 TO MESE
-           MOVE 1985 TO ANNO
-           MOVE "INFORMATICA" TO DIPARTIMENTO
-           MOVE 35000.00 TO STIPENDIO
-           MOVE 10 TO ANNI-SERVIZIO.
-       
-       MOSTRA-DIPENDENTE.
-           DISPLAY "=== DATI DIPENDENTE ==="
-           DISPLAY "Matricola: " MATRICOLA
-           DISPLAY "Nome completo: " NOME " " COGNOME
-           DISPLAY "Data di nascita: " GIORNO "/" MESE "/" ANNO
-           DISPLAY "Dipartimento: " DIPARTIMENTO
-           DISPLAY "Stipendio: EUR " STIPENDIO
-           DISPLAY "Anni di servizio: " ANNI-SERVIZIO.
-       
-       AGGIORNA-STIPENDIO.
-           *> Calcola aumento del 5%
-           COMPUTE AUMENTO = STIPENDIO * 0.05
-           COMPUTE NUOVO-STIPENDIO = STIPENDIO + AUMENTO
-           MOVE NUOVO-STIPENDIO TO STIPENDIO
-           
-           DISPLAY " "
-           DISPLAY "Aumento del 5% applicato"
-           DISPLAY "Nuovo stipendio: EUR " STIPENDIO.
-       
-       INIZIALIZZA-PRODOTTO.
-           MOVE "PROD-001" TO CODICE-PROD
-           MOVE "Laptop Dell XPS 15" TO DESCRIZIONE
-           MOVE 1299.99 TO PREZZO
-           MOVE 25 TO QUANTITA.
-       
-       MOSTRA-PRODOTTO.
-           DISPLAY "=== DATI PRODOTTO ==="
-           DISPLAY "Codice: " CODICE-PROD
-           DISPLAY "Descrizione: " DESCRIZIONE
-           DISPLAY "Prezzo unitario: EUR " PREZZO
-           DISPLAY "Quantita' in magazzino: " QUANTITA.
-       
-       CALCOLA-VALORE.
-           COMPUTE VALORE-TOTALE = PREZZO * QUANTITA
-           DISPLAY "Valore totale magazzino: EUR " VALORE-TOTALE.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. RECORD-DEMO.
+000030 AUTHOR. UFFICIO ELABORAZIONE DATI.
+000040 INSTALLATION. SEDE CENTRALE.
+000050 DATE-WRITTEN. 2019-04-02.
+000060 DATE-COMPILED. 2026-08-09.
+000070*****************************************************************
+000080*  SCOPO:  AGGIORNAMENTO PAGHE - MANUTENZIONE ANAGRAFICA         *
+000090*          DIPENDENTI, CALCOLO AUMENTO PER ANZIANITA', AUDIT     *
+000100*          DELLE VARIAZIONI RETRIBUTIVE, CHECKPOINT/RESTART E    *
+000110*          STAMPA DEL REGISTRO PAGHE PER DIPARTIMENTO.           *
+000120*                                                                *
+000130*  STORIA DELLE MODIFICHE                                        *
+000140*  DATA        AUTORE  DESCRIZIONE                                *
+000150*  2019-04-02  RDM     PRIMA VERSIONE (RECORD DI ESEMPIO).       *
+000160*  2026-08-09  RDM     SOSTITUITI I MOVE LETTERALI CON LETTURA   *
+000170*                      DEL MASTER DIPENDENTI DIPMAST, CHIAVE     *
+000180*                      MATRICOLA (VEDERE MANUTENZIONE 1500).     *
+000190*  2026-08-09  RDM     STAMPA REGISTRO PAGHE PER DIPARTIMENTO,   *
+000200*                      CON SUBTOTALI E TOTALE GENERALE.          *
+000210*  2026-08-09  RDM     PERCENTUALE DI AUMENTO ORA LETTA DALLA    *
+000220*                      TABELLA SCAGLIONI RAISECTL, A SCAGLIONI   *
+000230*                      DI ANNI-SERVIZIO ANZICHE' FISSA AL 5%.    *
+000240*  2026-08-09  RDM     AGGIUNTI CONTROLLI DI VALIDITA' SULLA     *
+000250*                      DATA DI NASCITA PRIMA DI ACCETTARE UNA    *
+000260*                      TRANSAZIONE ANAGRAFICA; SCARTI SU         *
+000270*                      DIPERRPT.                                 *
+000280*  2026-08-09  RDM     AGGIUNTO LOG DI AUDIT SALAUDIT PER OGNI   *
+000290*                      AUMENTO APPLICATO (STIPENDIO PRECEDENTE,  *
+000300*                      NUOVO, PERCENTUALE, DATA ESECUZIONE).     *
+000310*  2026-08-09  RDM     AGGIUNTO CHECKPOINT/RESTART SU PAYCKPT:   *
+000320*                      LA RUN RIPARTE DALL'ULTIMA MATRICOLA      *
+000330*                      ELABORATA IN CASO DI INTERRUZIONE.        *
+000340*  2026-08-09  RDM     SCRITTO RIEPILOGO PAGHE PER DIPARTIMENTO  *
+000350*                      SU PAYSMRY AD USO DELL'ESTRATTO GL        *
+000360*                      (VEDERE PROGRAMMA GLEXTR).                *
+000370*  2026-08-09  RDM     RICARICATO IL RIEPILOGO PAYSMRY GIA'      *
+000380*                      SCRITTO PRIMA DI UNA RIPRESA, PERCHE' I   *
+000390*                      SUBTOTALI E IL TOTALE GENERALE COPRANO    *
+000400*                      L'INTERA RUN E NON SOLO LA CODA DOPO IL   *
+000410*                      CHECKPOINT (VEDERE 1300 E 3215/3300).     *
+000420*  2026-08-09  RDM     IL CONTROLLO DATA-NASCITA (1520) ORA SI   *
+000430*                      APPLICA SOLO A INSERIMENTO/VARIAZIONE, NON*
+000440*                      A CESSAZIONE, CHE NON USA QUEI CAMPI.     *
+000450*  2026-08-09  RDM     GLI SCARTI ANAGRAFICI (MATRICOLA GIA'     *
+000460*                      PRESENTE, ECC.) SONO ORA SCRITTI ANCHE SU *
+000470*                      DIPRJEXT OLTRE CHE SU DIPERRPT; IN RIPRESA*
+000480*                      UN INSERIMENTO GIA' APPLICATO PRIMA       *
+000490*                      DELL'INTERRUZIONE NON VIENE PIU' SEGNALATO*
+000500*  2026-08-09  RDM     IL RIEPILOGO DI RIPRESA NON DIPENDE PIU'  *
+000510*                      DA PAYSMRY (SCRITTO SOLO DALLA OUTPUT     *
+000520*                      PROCEDURE DELLA SORT, QUINDI ASSENTE SE   *
+000530*                      L'INTERRUZIONE AVVIENE IN 2000): I        *
+000540*                      SUBTOTALI DI DIPARTIMENTO SONO ORA        *
+000550*                      SALVATI DIRETTAMENTE NEL CHECKPOINT AD    *
+000560*                      OGNI 2400, INSIEME ALLA MATRICOLA (VEDERE *
+000570*                      CPCKPNT, 1300/1310, 2350/2360, 2410).     *
+000580*  2026-08-09  RDM     APERTURA DI RAISECTL ORA CONTROLLATA COME *
+000590*                      GLI ALTRI FILE: SE ASSENTE (STATUS 35) SI *
+000600*                      SALTA LA LETTURA DEGLI SCAGLIONI E SI USA *
+000610*                      SUBITO LA PERCENTUALE DI DEFAULT.         *
+000620*                      COME SCARTO (VEDERE 1540).                *
+000630*  2026-08-09  RDM     2400 SALVA ORA IL CHECKPOINT AD OGNI       *
+000640*                      DIPENDENTE ANZICHE' OGNI 50: DIPMAST E     *
+000650*                      SALAUDIT VENGONO GIA' AGGIORNATI RECORD    *
+000660*                      PER RECORD, QUINDI IL PUNTO DI RIPRESA NON *
+000670*                      PUO' RESTARE INDIETRO SENZA RISCHIARE DI   *
+000680*                      RIAPPLICARE AUMENTI GIA' POSTATI.          *
+000690*  2026-08-09  RDM     LA MANUTENZIONE ANAGRAFICHE (1500) HA ORA  *
+000700*                      UN PROPRIO CONTATORE DI TRANSAZIONI        *
+000710*                      DIPTRAN GIA' APPLICATE, SALVATO NEL        *
+000720*                      CHECKPOINT (CKPNT-DIPTRAN-ELABORATI): IN   *
+000730*                      RIPRESA SI SALTANO SOLO QUELLE GIA'        *
+000740*                      CONTEGGIATE (1505) E OGNI DUPLICATO SU     *
+000750*                      DIPMAST TORNA AD ESSERE SEGNALATO SEMPRE   *
+000760*                      (RIMOSSO IL CASO SPECIALE IN 1540).        *
+000770*  2026-08-09  RDM     APERTURA DI DIPTRAN ORA CONTROLLATA COME   *
+000780*                      GLI ALTRI FILE: SE ASSENTE (STATUS 35) LA  *
+000790*                      MANUTENZIONE ANAGRAFICHE NON TENTA PIU' DI *
+000800*                      LEGGERLA.                                 *
+000810*  2026-08-09  RDM     SE NESSUNO SCAGLIONE DI RAISECTL COPRE     *
+000820*                      GLI ANNI-SERVIZIO DEL DIPENDENTE, NON SI   *
+000830*                      APPLICA PIU' PER DIFETTO LA PERCENTUALE    *
+000840*                      DEL PRIMO SCAGLIONE CARICATO: L'AUMENTO    *
+000850*                      RESTA A ZERO (VEDERE 2200).                *
+000860*****************************************************************
+000870 ENVIRONMENT DIVISION.
+000880 CONFIGURATION SECTION.
+000890 SPECIAL-NAMES.
+000900     DECIMAL-POINT IS COMMA.
+000910
+000920 INPUT-OUTPUT SECTION.
+000930 FILE-CONTROL.
+000940     SELECT DIPMAST-FILE ASSIGN TO "DIPMAST"
+000950         ORGANIZATION IS INDEXED
+000960         ACCESS MODE IS DYNAMIC
+000970         RECORD KEY IS DIP-MATRICOLA
+000980         FILE STATUS IS WS-FS-DIPMAST.
+000990
+001000     SELECT DIPTRAN-FILE ASSIGN TO "DIPTRAN"
+001010         ORGANIZATION IS SEQUENTIAL
+001020         FILE STATUS IS WS-FS-DIPTRAN.
+001030
+001040     SELECT RAISECTL-FILE ASSIGN TO "RAISECTL"
+001050         ORGANIZATION IS SEQUENTIAL
+001060         FILE STATUS IS WS-FS-RAISECTL.
+001070
+001080     SELECT SALAUDIT-FILE ASSIGN TO "SALAUDIT"
+001090         ORGANIZATION IS SEQUENTIAL
+001100         FILE STATUS IS WS-FS-SALAUDIT.
+001110
+001120     SELECT PAYCKPT-FILE ASSIGN TO "PAYCKPT"
+001130         ORGANIZATION IS INDEXED
+001140         ACCESS MODE IS DYNAMIC
+001150         RECORD KEY IS CKPNT-RUN-ID
+001160         FILE STATUS IS WS-FS-PAYCKPT.
+001170
+001180     SELECT DIPERRPT-FILE ASSIGN TO "DIPERRPT"
+001190         ORGANIZATION IS SEQUENTIAL
+001200         FILE STATUS IS WS-FS-DIPERRPT.
+001210
+001220     SELECT PAYRPT-FILE ASSIGN TO "PAYRPT"
+001230         ORGANIZATION IS SEQUENTIAL
+001240         FILE STATUS IS WS-FS-PAYRPT.
+001250
+001260     SELECT PAYSMRY-FILE ASSIGN TO "PAYSMRY"
+001270         ORGANIZATION IS SEQUENTIAL
+001280         FILE STATUS IS WS-FS-PAYSMRY.
+001290
+001300     SELECT DIPRJEXT-FILE ASSIGN TO "DIPRJEXT"
+001310         ORGANIZATION IS SEQUENTIAL
+001320         FILE STATUS IS WS-FS-DIPRJEXT.
+001330
+001340     SELECT PAYSORT-SD ASSIGN TO "PAYSORT.WRK".
+001350
+001360 DATA DIVISION.
+001370 FILE SECTION.
+001380 FD  DIPMAST-FILE.
+001390 COPY CPDIPEN REPLACING ==##DIPENDENTE-RECORD##== BY
+001400                        ==DIP-MASTER-REC==.
+001410
+001420 FD  DIPTRAN-FILE.
+001430 COPY CPDIPTR.
+001440
+001450 FD  RAISECTL-FILE.
+001460 COPY CPRZCTL.
+001470
+001480 FD  SALAUDIT-FILE.
+001490 COPY CPSALAU.
+001500
+001510 FD  PAYCKPT-FILE.
+001520 COPY CPCKPNT.
+001530
+001540 FD  DIPERRPT-FILE.
+001550 01  DIPERRPT-LINE               PIC X(96).
+001560
+001570 FD  PAYRPT-FILE.
+001580 01  PAYRPT-LINE                 PIC X(96).
+001590
+001600 FD  PAYSMRY-FILE.
+001610 COPY CPPAYSM.
+001620
+001630 FD  DIPRJEXT-FILE.
+001640 COPY CPDIPRJ.
+001650
+001660 SD  PAYSORT-SD.
+001670 01  SRT-RECORD.
+001680     05  SRT-DIPARTIMENTO        PIC X(15).
+001690     05  SRT-MATRICOLA           PIC 9(06).
+001700     05  SRT-COGNOME             PIC X(20).
+001710     05  SRT-NOME                PIC X(20).
+001720     05  SRT-STIPENDIO           PIC 9(05)V99.
+001730
+001740 WORKING-STORAGE SECTION.
+001750*****************************************************************
+001760*  CODICI DI STATO DEI FILE                                      *
+001770*****************************************************************
+001780 01  WS-FILE-STATUS-AREA.
+001790     05  WS-FS-DIPMAST           PIC X(02).
+001800     05  WS-FS-DIPTRAN           PIC X(02).
+001810     05  WS-FS-RAISECTL          PIC X(02).
+001820     05  WS-FS-SALAUDIT          PIC X(02).
+001830     05  WS-FS-PAYCKPT           PIC X(02).
+001840     05  WS-FS-DIPERRPT          PIC X(02).
+001850     05  WS-FS-PAYRPT            PIC X(02).
+001860     05  WS-FS-PAYSMRY           PIC X(02).
+001870     05  WS-FS-DIPRJEXT          PIC X(02).
+001880
+001890*****************************************************************
+001900*  INDICATORI DI FINE FILE E SWITCH DI ELABORAZIONE              *
+001910*****************************************************************
+001920 01  WS-INDICATORI.
+001930     05  WS-SW-FINE-DIPTRAN      PIC X(01)   VALUE "N".
+001940         88  FINE-DIPTRAN                    VALUE "S".
+001950     05  WS-SW-FINE-DIPMAST      PIC X(01)   VALUE "N".
+001960         88  FINE-DIPMAST                    VALUE "S".
+001970     05  WS-SW-FINE-SORT         PIC X(01)   VALUE "N".
+001980         88  FINE-SORT                       VALUE "S".
+001990     05  WS-SW-DATA-NASCITA      PIC X(01)   VALUE "S".
+002000         88  DATA-NASCITA-VALIDA             VALUE "S".
+002010         88  DATA-NASCITA-NON-VALIDA         VALUE "N".
+002020     05  WS-SW-PRIMO-DETT-DIP    PIC X(01)   VALUE "S".
+002030         88  PRIMO-DETTAGLIO-DIP             VALUE "S".
+002040         88  NON-PRIMO-DETTAGLIO-DIP         VALUE "N".
+002050     05  WS-SW-RUN-RIPRESA       PIC X(01)   VALUE "N".
+002060         88  RUN-IN-RIPRESA                  VALUE "S".
+002070         88  RUN-INIZIALE                    VALUE "N".
+002080     05  WS-SW-RPC-TROVATO       PIC X(01)   VALUE "N".
+002090         88  RPC-TROVATO                     VALUE "S".
+002100         88  RPC-NON-TROVATO                 VALUE "N".
+002110
+002120*****************************************************************
+002130*  TABELLA SCAGLIONI DI AUMENTO PER ANZIANITA' (DA RAISECTL)     *
+002140*****************************************************************
+002150 01  WS-TABELLA-SCAGLIONI.
+002160     05  WS-RZC-ENTRY OCCURS 1 TO 20 TIMES
+002170                 DEPENDING ON WS-RZC-COUNT
+002180                 INDEXED BY WS-RZC-IDX.
+002190         10  WS-RZC-ANNI-DA      PIC 9(02).
+002200         10  WS-RZC-ANNI-A       PIC 9(02).
+002210         10  WS-RZC-PERCENTUALE  PIC 9(02)V9(02).
+002220 77  WS-RZC-COUNT                PIC 9(02)   VALUE 0.
+002230
+002240*****************************************************************
+002250*  RIEPILOGO PARZIALE DELLA RUN INTERROTTA, RICARICATO DAL       *
+002260*  CHECKPOINT (NON DA PAYSMRY: L'OUTPUT PROCEDURE DEL SORT CHE   *
+002270*  SCRIVE PAYSMRY NON VIENE MAI RAGGIUNTA SE LA RUN SI INTERROMPE*
+002280*  DURANTE L'INPUT PROCEDURE, DOVE AVVIENE IL CHECKPOINT). CARICATO*
+002290*  SOLO IN CASO DI RIPRESA E MAI PIU' AGGIORNATO, PER NON PERDERE*
+002300*  I DIPARTIMENTI GIA' CONSUNTIVATI PRIMA DEL CHECKPOINT.        *
+002310*****************************************************************
+002320 01  WS-TABELLA-RIEPILOGO-PREC.
+002330     05  WS-RPP-ENTRY OCCURS 1 TO 50 TIMES
+002340                 DEPENDING ON WS-RPP-COUNT
+002350                 INDEXED BY WS-RPP-IDX.
+002360         10  WS-RPP-DIPARTIMENTO PIC X(15).
+002370         10  WS-RPP-TOTALE       PIC 9(09)V99.
+002380         10  WS-RPP-NUM-DIP      PIC 9(05).
+002390         10  WS-RPP-SW-USATO     PIC X(01)   VALUE "N".
+002400             88  RPP-DIPARTIMENTO-USATO      VALUE "S".
+002410             88  RPP-NON-USATO                VALUE "N".
+002420 77  WS-RPP-COUNT                PIC 9(02)   VALUE 0.
+002430
+002440*****************************************************************
+002450*  RIEPILOGO CORRENTE DI DIPARTIMENTO: CRESCE AD OGNI DIPENDENTE *
+002460*  ELABORATO IN 2000-ELABORA-STIPENDI E VIENE RISCRITTO NEL      *
+002470*  CHECKPOINT AD OGNI 2400-CHECKPOINT-SE-NECESSARIO, INSIEME ALLA*
+002480*  MATRICOLA DI RIPRESA, COSI' CHE UN'EVENTUALE NUOVA INTERRUZIONE*
+002490*  TROVI SUBTOTALI DI DIPARTIMENTO ALLINEATI ALL'ULTIMO CHECKPOINT*
+002500*****************************************************************
+002510 01  WS-TABELLA-RIEPILOGO-CHECKPOINT.
+002520     05  WS-RPC-ENTRY OCCURS 1 TO 50 TIMES
+002530                 DEPENDING ON WS-RPC-COUNT
+002540                 INDEXED BY WS-RPC-IDX.
+002550         10  WS-RPC-DIPARTIMENTO PIC X(15).
+002560         10  WS-RPC-TOTALE       PIC 9(09)V99.
+002570         10  WS-RPC-NUM-DIP      PIC 9(05).
+002580 77  WS-RPC-COUNT                PIC 9(02)   VALUE 0.
+002590
+002600*****************************************************************
+002610*  CONTATORI E VARIABILI DI SUPPORTO AL CALCOLO PAGHE            *
+002620*****************************************************************
+002630 77  WS-CONTATORE-ELAB           PIC 9(06)   VALUE 0.
+002640 77  WS-RESTO-CHECKPOINT         PIC 9(06)   VALUE 0.
+002650 77  WS-MATRICOLA-RIPRESA        PIC 9(06)   VALUE 0.
+002660 77  WS-DIPTRAN-DA-SALTARE       PIC 9(06)   VALUE 0.
+002670 77  WS-DIPTRAN-ELABORATI        PIC 9(06)   VALUE 0.
+002680 77  WS-SALTA-IDX                PIC 9(06)   VALUE 0.
+002690 77  WS-PERCENTUALE-APPLICATA    PIC 9(02)V9(02) VALUE 0.
+002700 77  WS-AUMENTO-IMPORTO          PIC 9(05)V99 VALUE 0.
+002710 77  WS-STIPENDIO-PRECEDENTE     PIC 9(05)V99 VALUE 0.
+002720 77  WS-STIPENDIO-NUOVO          PIC 9(05)V99 VALUE 0.
+002730 77  WS-DIPARTIMENTO-PRECEDENTE  PIC X(15)   VALUE SPACES.
+002740 77  WS-SUBTOTALE-DIPARTIMENTO   PIC 9(09)V99 VALUE 0.
+002750 77  WS-CONTATORE-DIPARTIMENTO   PIC 9(05)   VALUE 0.
+002760 77  WS-TOTALE-GENERALE          PIC 9(09)V99 VALUE 0.
+002770 77  WS-CONTATORE-GENERALE       PIC 9(05)   VALUE 0.
+002780 77  WS-MOTIVO-SCARTO            PIC X(40)   VALUE SPACES.
+002790 77  WS-ETA-STIMATA              PIC 9(03)   VALUE 0.
+002800 77  WS-MAX-GIORNO-MESE          PIC 9(02)   VALUE 0.
+002810 77  WS-ANNO-MINIMO-VALIDO       PIC 9(04)   VALUE 1900.
+002820
+002830*****************************************************************
+002840*  DATA E ORA DI SISTEMA (USATE PER AUDIT, CHECKPOINT E CONTROLLI*
+002850*  DI PLAUSIBILITA' SULL'ETA')                                   *
+002860*****************************************************************
+002870 01  WS-DATA-SISTEMA.
+002880     05  WS-DS-ANNO              PIC 9(04).
+002890     05  WS-DS-MESE              PIC 9(02).
+002900     05  WS-DS-GIORNO            PIC 9(02).
+002910 01  WS-ORA-SISTEMA              PIC 9(06).
+002920
+002930*****************************************************************
+002940*  LINEE DI STAMPA - REGISTRO PAGHE E REPORT SCARTI              *
+002950*****************************************************************
+002960 01  WS-DIPERR-LINE.
+002970     05  FILLER                  PIC X(01)   VALUE SPACES.
+002980     05  WS-DE-MATRICOLA         PIC 9(06).
+002990     05  FILLER                  PIC X(02)   VALUE SPACES.
+003000     05  WS-DE-COGNOME           PIC X(20).
+003010     05  FILLER                  PIC X(01)   VALUE SPACES.
+003020     05  WS-DE-NOME              PIC X(20).
+003030     05  FILLER                  PIC X(02)   VALUE SPACES.
+003040     05  WS-DE-MOTIVO            PIC X(40).
+003050
+003060 01  WS-PAYRPT-INTESTAZ-1.
+003070     05  FILLER                  PIC X(96)
+003080         VALUE "REGISTRO PAGHE PER DIPARTIMENTO".
+003090
+003100 01  WS-PAYRPT-INTESTAZ-2.
+003110     05  FILLER                  PIC X(08)   VALUE "MATRIC.".
+003120     05  FILLER                  PIC X(02)   VALUE SPACES.
+003130     05  FILLER                  PIC X(20)   VALUE "COGNOME".
+003140     05  FILLER                  PIC X(01)   VALUE SPACES.
+003150     05  FILLER                  PIC X(20)   VALUE "NOME".
+003160     05  FILLER                  PIC X(02)   VALUE SPACES.
+003170     05  FILLER                  PIC X(15)   VALUE "DIPARTIMENTO".
+003180     05  FILLER                  PIC X(14)   VALUE "STIPENDIO".
+003190
+003200 01  WS-PAYRPT-DETT-LINE.
+003210     05  WS-PD-MATRICOLA         PIC ZZZZZ9.
+003220     05  FILLER                  PIC X(03)   VALUE SPACES.
+003230     05  WS-PD-COGNOME           PIC X(20).
+003240     05  FILLER                  PIC X(01)   VALUE SPACES.
+003250     05  WS-PD-NOME              PIC X(20).
+003260     05  FILLER                  PIC X(02)   VALUE SPACES.
+003270     05  WS-PD-DIPARTIMENTO      PIC X(15).
+003280     05  WS-PD-STIPENDIO         PIC ZZZ.ZZZ,99.
+003290
+003300 01  WS-PAYRPT-SUBTOT-LINE.
+003310     05  FILLER                  PIC X(30)
+003320         VALUE "  TOTALE DIPARTIMENTO ".
+003330     05  WS-PS-DIPARTIMENTO      PIC X(15).
+003340     05  FILLER                  PIC X(10)   VALUE SPACES.
+003350     05  WS-PS-SUBTOTALE         PIC ZZZ.ZZZ.ZZ9,99.
+003360
+003370 01  WS-PAYRPT-TOTGEN-LINE.
+003380     05  FILLER                  PIC X(30)
+003390         VALUE "TOTALE GENERALE RETRIBUZIONI".
+003400     05  FILLER                  PIC X(25)   VALUE SPACES.
+003410     05  WS-PT-TOTALE            PIC ZZZ.ZZZ.ZZ9,99.
+003420
+003430 PROCEDURE DIVISION.
+003440*****************************************************************
+003450*  0000-MAINLINE - CONTROLLO PRINCIPALE DELLA RUN PAGHE          *
+003460*****************************************************************
+003470 0000-MAINLINE.
+003480     PERFORM 1000-INIZIALIZZA-RUN THRU 1000-EXIT
+003490     PERFORM 1500-MANUTENZIONE-ANAGRAFICHE THRU 1500-EXIT
+003500
+003510     SORT PAYSORT-SD
+003520         ON ASCENDING KEY SRT-DIPARTIMENTO SRT-MATRICOLA
+003530         INPUT PROCEDURE IS 2000-ELABORA-STIPENDI THRU 2000-EXIT
+003540         OUTPUT PROCEDURE IS 3000-STAMPA-REGISTRO THRU 3000-EXIT
+003550
+003560     PERFORM 9000-TERMINA-RUN THRU 9000-EXIT
+003570
+003580     STOP RUN.
+003590
+003600*****************************************************************
+003610*  1000-INIZIALIZZA-RUN - APERTURA FILE, CARICO SCAGLIONI,       *
+003620*  LETTURA DEL CHECKPOINT PER STABILIRE IL PUNTO DI RIPARTENZA   *
+003630*****************************************************************
+003640 1000-INIZIALIZZA-RUN.
+003650     ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+003660     ACCEPT WS-ORA-SISTEMA FROM TIME
+003670
+003680     OPEN I-O DIPMAST-FILE
+003690     IF WS-FS-DIPMAST = "35"
+003700         CLOSE DIPMAST-FILE
+003710         OPEN OUTPUT DIPMAST-FILE
+003720         CLOSE DIPMAST-FILE
+003730         OPEN I-O DIPMAST-FILE
+003740     END-IF
+003750
+003760     OPEN INPUT DIPTRAN-FILE
+003770     IF WS-FS-DIPTRAN = "35"
+003780         SET FINE-DIPTRAN TO TRUE
+003790     END-IF
+003800     OPEN INPUT RAISECTL-FILE
+003810     OPEN EXTEND SALAUDIT-FILE
+003820     IF WS-FS-SALAUDIT = "35"
+003830         OPEN OUTPUT SALAUDIT-FILE
+003840         CLOSE SALAUDIT-FILE
+003850         OPEN EXTEND SALAUDIT-FILE
+003860     END-IF
+003870     OPEN OUTPUT DIPERRPT-FILE
+003880     OPEN OUTPUT DIPRJEXT-FILE
+003890
+003900     OPEN I-O PAYCKPT-FILE
+003910     IF WS-FS-PAYCKPT = "35"
+003920         CLOSE PAYCKPT-FILE
+003930         OPEN OUTPUT PAYCKPT-FILE
+003940         CLOSE PAYCKPT-FILE
+003950         OPEN I-O PAYCKPT-FILE
+003960     END-IF
+003970
+003980     PERFORM 1100-CARICA-SCAGLIONI THRU 1100-EXIT
+003990     PERFORM 1200-LEGGI-CHECKPOINT THRU 1200-EXIT
+004000
+004010     IF RUN-IN-RIPRESA
+004020         PERFORM 1300-CARICA-RIEPILOGO-PRECEDENTE THRU 1300-EXIT
+004030     END-IF.
+004040 1000-EXIT.
+004050     EXIT.
+004060
+004070*****************************************************************
+004080*  1100-CARICA-SCAGLIONI - CARICA LA TABELLA DEGLI SCAGLIONI DI  *
+004090*  AUMENTO RETRIBUTIVO PER ANZIANITA' DAL FILE DI CONTROLLO      *
+004100*****************************************************************
+004110 1100-CARICA-SCAGLIONI.
+004120     MOVE 0 TO WS-RZC-COUNT
+004130     IF WS-FS-RAISECTL NOT = "35"
+004140         PERFORM 1110-LEGGI-RIGA-SCAGLIONE THRU 1110-EXIT
+004150             UNTIL WS-FS-RAISECTL = "10"
+004160             OR WS-RZC-COUNT = 20
+004170         CLOSE RAISECTL-FILE
+004180     END-IF
+004190     IF WS-RZC-COUNT = 0
+004200*        NESSUNA TABELLA DI CONTROLLO DISPONIBILE: SI APPLICA
+004210*        UNO SCAGLIONE UNICO DI DEFAULT (5% PER TUTTI).
+004220         MOVE 1 TO WS-RZC-COUNT
+004230         MOVE 00 TO WS-RZC-ANNI-DA(1)
+004240         MOVE 99 TO WS-RZC-ANNI-A(1)
+004250         MOVE 5,00 TO WS-RZC-PERCENTUALE(1)
+004260     END-IF.
+004270 1100-EXIT.
+004280     EXIT.
+004290
+004300 1110-LEGGI-RIGA-SCAGLIONE.
+004310     READ RAISECTL-FILE
+004320         AT END
+004330             MOVE "10" TO WS-FS-RAISECTL
+004340             GO TO 1110-EXIT
+004350     END-READ
+004360     ADD 1 TO WS-RZC-COUNT
+004370     MOVE RZC-ANNI-DA TO WS-RZC-ANNI-DA(WS-RZC-COUNT)
+004380     MOVE RZC-ANNI-A TO WS-RZC-ANNI-A(WS-RZC-COUNT)
+004390     MOVE RZC-PERCENTUALE TO WS-RZC-PERCENTUALE(WS-RZC-COUNT).
+004400 1110-EXIT.
+004410     EXIT.
+004420
+004430*****************************************************************
+004440*  1200-LEGGI-CHECKPOINT - STABILISCE DA QUALE MATRICOLA         *
+004450*  RIPARTIRE. SE IL CHECKPOINT PRECEDENTE E' "IN CORSO", LA RUN  *
+004460*  ERA STATA INTERROTTA E SI RIPARTE DOPO L'ULTIMA MATRICOLA     *
+004470*  ELABORATA CON SUCCESSO, EVITANDO DI RIAPPLICARE L'AUMENTO.    *
+004480*****************************************************************
+004490 1200-LEGGI-CHECKPOINT.
+004500     MOVE "P" TO CKPNT-RUN-ID
+004510     READ PAYCKPT-FILE
+004520         INVALID KEY
+004530             PERFORM 1210-CREA-CHECKPOINT-INIZIALE THRU 1210-EXIT
+004540             GO TO 1200-EXIT
+004550     END-READ
+004560
+004570     IF CKPNT-RUN-IN-CORSO
+004580         MOVE CKPNT-ULTIMA-MATRICOLA TO WS-MATRICOLA-RIPRESA
+004590         MOVE CKPNT-CONTATORE-ELAB TO WS-CONTATORE-ELAB
+004600         MOVE CKPNT-DIPTRAN-ELABORATI TO WS-DIPTRAN-DA-SALTARE
+004610         MOVE CKPNT-DIPTRAN-ELABORATI TO WS-DIPTRAN-ELABORATI
+004620         SET RUN-IN-RIPRESA TO TRUE
+004630     ELSE
+004640         MOVE 0 TO WS-MATRICOLA-RIPRESA
+004650         MOVE 0 TO WS-CONTATORE-ELAB
+004660         MOVE 0 TO WS-DIPTRAN-DA-SALTARE
+004670         MOVE 0 TO WS-DIPTRAN-ELABORATI
+004680         MOVE 0 TO CKPNT-DIPTRAN-ELABORATI
+004690         MOVE 0 TO CKPNT-NUM-DIPARTIMENTI
+004700         SET RUN-INIZIALE TO TRUE
+004710     END-IF
+004720
+004730     SET CKPNT-RUN-IN-CORSO TO TRUE
+004740     MOVE WS-DATA-SISTEMA TO CKPNT-DATA-CHECKPOINT
+004750     MOVE WS-ORA-SISTEMA TO CKPNT-ORA-CHECKPOINT
+004760     REWRITE CKPNT-RECORD.
+004770 1200-EXIT.
+004780     EXIT.
+004790
+004800 1210-CREA-CHECKPOINT-INIZIALE.
+004810     MOVE "P" TO CKPNT-RUN-ID
+004820     MOVE 0 TO CKPNT-ULTIMA-MATRICOLA
+004830     MOVE 0 TO CKPNT-CONTATORE-ELAB
+004840     MOVE 0 TO CKPNT-DIPTRAN-ELABORATI
+004850     MOVE WS-DATA-SISTEMA TO CKPNT-DATA-CHECKPOINT
+004860     MOVE WS-ORA-SISTEMA TO CKPNT-ORA-CHECKPOINT
+004870     MOVE 0 TO CKPNT-NUM-DIPARTIMENTI
+004880     SET CKPNT-RUN-IN-CORSO TO TRUE
+004890     MOVE 0 TO WS-DIPTRAN-DA-SALTARE
+004900     MOVE 0 TO WS-DIPTRAN-ELABORATI
+004910     WRITE CKPNT-RECORD
+004920     MOVE 0 TO WS-MATRICOLA-RIPRESA
+004930     MOVE 0 TO WS-CONTATORE-ELAB.
+004940 1210-EXIT.
+004950     EXIT.
+004960
+004970*****************************************************************
+004980*  1300-CARICA-RIEPILOGO-PRECEDENTE - SU RIPRESA, RICARICA I     *
+004990*  SUBTOTALI DI DIPARTIMENTO DAL RECORD DI CHECKPOINT (NON DA    *
+005000*  PAYSMRY, CHE VIENE SCRITTO SOLO A RUN COMPLETATA), IN MODO CHE*
+005010*  IL REGISTRO E L'ESTRATTO GL DI QUESTA INVOCAZIONE RIFLETTANO  *
+005020*  L'INTERA RUN E NON SOLO LA CODA ELABORATA DOPO IL CHECKPOINT. *
+005030*  POPOLA SIA LA TABELLA "PRECEDENTE" (usata in stampa, congelata)*
+005040*  SIA LA TABELLA "CHECKPOINT" (che continuera' a crescere man   *
+005050*  mano che 2000-ELABORA-STIPENDI elabora il resto della run).   *
+005060*****************************************************************
+005070 1300-CARICA-RIEPILOGO-PRECEDENTE.
+005080     MOVE CKPNT-NUM-DIPARTIMENTI TO WS-RPP-COUNT
+005090     MOVE CKPNT-NUM-DIPARTIMENTI TO WS-RPC-COUNT
+005100     IF WS-RPP-COUNT > 0
+005110         PERFORM 1310-COPIA-RIGA-RIEPILOGO
+005120             VARYING WS-RPP-IDX FROM 1 BY 1
+005130             UNTIL WS-RPP-IDX > WS-RPP-COUNT
+005140     END-IF.
+005150 1300-EXIT.
+005160     EXIT.
+005170
+005180 1310-COPIA-RIGA-RIEPILOGO.
+005190     MOVE CKPNT-DIP-NOME(WS-RPP-IDX)
+005200         TO WS-RPP-DIPARTIMENTO(WS-RPP-IDX)
+005210     MOVE CKPNT-DIP-TOTALE(WS-RPP-IDX)
+005220         TO WS-RPP-TOTALE(WS-RPP-IDX)
+005230     MOVE CKPNT-DIP-NUM-DIP(WS-RPP-IDX)
+005240         TO WS-RPP-NUM-DIP(WS-RPP-IDX)
+005250     SET RPP-NON-USATO(WS-RPP-IDX) TO TRUE
+005260     MOVE CKPNT-DIP-NOME(WS-RPP-IDX)
+005270         TO WS-RPC-DIPARTIMENTO(WS-RPP-IDX)
+005280     MOVE CKPNT-DIP-TOTALE(WS-RPP-IDX)
+005290         TO WS-RPC-TOTALE(WS-RPP-IDX)
+005300     MOVE CKPNT-DIP-NUM-DIP(WS-RPP-IDX)
+005310         TO WS-RPC-NUM-DIP(WS-RPP-IDX).
+005320 1310-EXIT.
+005330     EXIT.
+005340
+005350*****************************************************************
+005360*  1500-MANUTENZIONE-ANAGRAFICHE - APPLICA LE TRANSAZIONI DI     *
+005370*  INSERIMENTO/VARIAZIONE/CESSAZIONE AL MASTER DIPENDENTI,       *
+005380*  SCARTANDO SU DIPERRPT QUELLE CON DATA DI NASCITA NON VALIDA.  *
+005390*  DIPTRAN E' SEQUENZIALE E NON HA UNA CHIAVE DA CUI RIPARTIRE   *
+005400*  COME DIPMAST: SU UNA RIPRESA SI RILEGGONO PERCIO' E SI        *
+005410*  SCARTANO SENZA RIELABORARLE LE PRIME WS-DIPTRAN-DA-SALTARE    *
+005420*  TRANSAZIONI (1505), CIOE' QUELLE GIA' CONTEGGIATE NEL         *
+005430*  CHECKPOINT PRIMA DELL'INTERRUZIONE (VEDERE 1512), IN MODO CHE *
+005440*  UN INSERIMENTO GIA' APPLICATO NON VENGA MAI RIPRESENTATO A    *
+005450*  1540 E OGNI DUPLICATO GENUINO CONTINUI AD ESSERE SEGNALATO.   *
+005460*****************************************************************
+005470 1500-MANUTENZIONE-ANAGRAFICHE.
+005480     IF WS-DIPTRAN-DA-SALTARE > 0
+005490         PERFORM 1505-SALTA-TRANSAZIONE-DIP THRU 1505-EXIT
+005500             VARYING WS-SALTA-IDX FROM 1 BY 1
+005510             UNTIL WS-SALTA-IDX > WS-DIPTRAN-DA-SALTARE
+005520             OR FINE-DIPTRAN
+005530     END-IF
+005540     PERFORM 1510-LEGGI-TRANSAZIONE-DIP THRU 1510-EXIT
+005550         UNTIL FINE-DIPTRAN
+005560     CLOSE DIPTRAN-FILE
+005570     CLOSE DIPERRPT-FILE
+005580     CLOSE DIPRJEXT-FILE.
+005590 1500-EXIT.
+005600     EXIT.
+005610
+005620*****************************************************************
+005630*  1505-SALTA-TRANSAZIONE-DIP - SCARTA UNA TRANSAZIONE GIA'      *
+005640*  APPLICATA PRIMA DELL'INTERRUZIONE, SENZA VALIDARLA O          *
+005650*  RIELABORARLA E SENZA CONTEGGIARLA DI NUOVO NEL CHECKPOINT.    *
+005660*****************************************************************
+005670 1505-SALTA-TRANSAZIONE-DIP.
+005680     READ DIPTRAN-FILE
+005690         AT END
+005700             SET FINE-DIPTRAN TO TRUE
+005710     END-READ.
+005720 1505-EXIT.
+005730     EXIT.
+005740
+005750 1510-LEGGI-TRANSAZIONE-DIP.
+005760     READ DIPTRAN-FILE
+005770         AT END
+005780             SET FINE-DIPTRAN TO TRUE
+005790             GO TO 1510-EXIT
+005800     END-READ
+005810
+005820     IF DIPTR-INSERIMENTO OR DIPTR-VARIAZIONE
+005830         PERFORM 1520-VALIDA-DATA-NASCITA THRU 1520-EXIT
+005840         IF DATA-NASCITA-NON-VALIDA
+005850             PERFORM 1530-SCRIVI-SCARTO-DIP THRU 1530-EXIT
+005860             PERFORM 1512-CKPT-DIPTRAN THRU 1512-EXIT
+005870             GO TO 1510-EXIT
+005880         END-IF
+005890     END-IF
+005900
+005910     EVALUATE TRUE
+005920         WHEN DIPTR-INSERIMENTO
+005930             PERFORM 1540-INSERISCI-DIPENDENTE THRU 1540-EXIT
+005940         WHEN DIPTR-VARIAZIONE
+005950             PERFORM 1550-VARIA-DIPENDENTE THRU 1550-EXIT
+005960         WHEN DIPTR-CESSAZIONE
+005970             PERFORM 1560-CESSA-DIPENDENTE THRU 1560-EXIT
+005980     END-EVALUATE
+005990     PERFORM 1512-CKPT-DIPTRAN THRU 1512-EXIT.
+006000 1510-EXIT.
+006010     EXIT.
+006020
+006030*****************************************************************
+006040*  1512-CKPT-DIPTRAN - CONTEGGIA E PERSISTE OGNI  *
+006050*  TRANSAZIONE DIPTRAN ELABORATA (ACCETTATA O SCARTATA), SUBITO, *
+006060*  IN MODO CHE IL CHECKPOINT NON RESTI MAI INDIETRO RISPETTO A   *
+006070*  CIO' CHE 1540/1550/1560 HANNO GIA' APPLICATO AL MASTER.       *
+006080*****************************************************************
+006090 1512-CKPT-DIPTRAN.
+006100     ADD 1 TO WS-DIPTRAN-ELABORATI
+006110     MOVE WS-DIPTRAN-ELABORATI TO CKPNT-DIPTRAN-ELABORATI
+006120     REWRITE CKPNT-RECORD.
+006130 1512-EXIT.
+006140     EXIT.
+006150
+006160*****************************************************************
+006170*  1520-VALIDA-DATA-NASCITA - CONTROLLA CHE GIORNO/MESE/ANNO     *
+006180*  FORMINO UNA DATA DI CALENDARIO REALE E CHE L'ETA' RISULTANTE  *
+006190*  SIA PLAUSIBILE (TRA 16 E 100 ANNI ALLA DATA DI ESECUZIONE)    *
+006200*****************************************************************
+006210 1520-VALIDA-DATA-NASCITA.
+006220     SET DATA-NASCITA-VALIDA TO TRUE
+006230     MOVE SPACES TO WS-MOTIVO-SCARTO
+006240
+006250     IF DIPTR-MESE-NASCITA < 1 OR DIPTR-MESE-NASCITA > 12
+006260         SET DATA-NASCITA-NON-VALIDA TO TRUE
+006270         MOVE "MESE DI NASCITA NON VALIDO" TO WS-MOTIVO-SCARTO
+006280         GO TO 1520-EXIT
+006290     END-IF
+006300
+006310     IF DIPTR-ANNO-NASCITA < WS-ANNO-MINIMO-VALIDO
+006320         OR DIPTR-ANNO-NASCITA > WS-DS-ANNO
+006330         SET DATA-NASCITA-NON-VALIDA TO TRUE
+006340         MOVE "ANNO DI NASCITA NON VALIDO" TO WS-MOTIVO-SCARTO
+006350         GO TO 1520-EXIT
+006360     END-IF
+006370
+006380     PERFORM 1521-CALCOLA-MAX-GIORNO THRU 1521-EXIT
+006390
+006400     IF DIPTR-GIORNO-NASCITA < 1
+006410         OR DIPTR-GIORNO-NASCITA > WS-MAX-GIORNO-MESE
+006420         SET DATA-NASCITA-NON-VALIDA TO TRUE
+006430         MOVE "GIORNO DI NASCITA NON VALIDO" TO WS-MOTIVO-SCARTO
+006440         GO TO 1520-EXIT
+006450     END-IF
+006460
+006470     COMPUTE WS-ETA-STIMATA = WS-DS-ANNO - DIPTR-ANNO-NASCITA
+006480     IF WS-ETA-STIMATA < 16 OR WS-ETA-STIMATA > 100
+006490         SET DATA-NASCITA-NON-VALIDA TO TRUE
+006500         MOVE "ETA' NON PLAUSIBILE PER UN DIPENDENTE"
+006510             TO WS-MOTIVO-SCARTO
+006520     END-IF.
+006530 1520-EXIT.
+006540     EXIT.
+006550
+006560 1521-CALCOLA-MAX-GIORNO.
+006570     EVALUATE DIPTR-MESE-NASCITA
+006580         WHEN 4 WHEN 6 WHEN 9 WHEN 11
+006590             MOVE 30 TO WS-MAX-GIORNO-MESE
+006600         WHEN 2
+006610             PERFORM 1522-VERIFICA-BISESTILE THRU 1522-EXIT
+006620         WHEN OTHER
+006630             MOVE 31 TO WS-MAX-GIORNO-MESE
+006640     END-EVALUATE.
+006650 1521-EXIT.
+006660     EXIT.
+006670
+006680 1522-VERIFICA-BISESTILE.
+006690     MOVE 28 TO WS-MAX-GIORNO-MESE
+006700     DIVIDE DIPTR-ANNO-NASCITA BY 4
+006710         GIVING WS-ETA-STIMATA REMAINDER WS-RESTO-CHECKPOINT
+006720     IF WS-RESTO-CHECKPOINT = 0
+006730         MOVE 29 TO WS-MAX-GIORNO-MESE
+006740         DIVIDE DIPTR-ANNO-NASCITA BY 100
+006750             GIVING WS-ETA-STIMATA REMAINDER WS-RESTO-CHECKPOINT
+006760         IF WS-RESTO-CHECKPOINT = 0
+006770             MOVE 28 TO WS-MAX-GIORNO-MESE
+006780             DIVIDE DIPTR-ANNO-NASCITA BY 400
+006790                 GIVING WS-ETA-STIMATA
+006800                 REMAINDER WS-RESTO-CHECKPOINT
+006810             IF WS-RESTO-CHECKPOINT = 0
+006820                 MOVE 29 TO WS-MAX-GIORNO-MESE
+006830             END-IF
+006840         END-IF
+006850     END-IF.
+006860 1522-EXIT.
+006870     EXIT.
+006880
+006890 1530-SCRIVI-SCARTO-DIP.
+006900     MOVE DIPTR-MATRICOLA TO DIPRJ-MATRICOLA
+006910     MOVE DIPTR-COGNOME TO DIPRJ-COGNOME
+006920     MOVE DIPTR-NOME TO DIPRJ-NOME
+006930     MOVE DIPTR-GIORNO-NASCITA TO DIPRJ-GIORNO-NASCITA
+006940     MOVE DIPTR-MESE-NASCITA TO DIPRJ-MESE-NASCITA
+006950     MOVE DIPTR-ANNO-NASCITA TO DIPRJ-ANNO-NASCITA
+006960     MOVE WS-MOTIVO-SCARTO TO DIPRJ-MOTIVO-SCARTO
+006970
+006980     MOVE DIPTR-MATRICOLA TO WS-DE-MATRICOLA
+006990     MOVE DIPTR-COGNOME TO WS-DE-COGNOME
+007000     MOVE DIPTR-NOME TO WS-DE-NOME
+007010     MOVE WS-MOTIVO-SCARTO TO WS-DE-MOTIVO
+007020     WRITE DIPERRPT-LINE FROM WS-DIPERR-LINE
+007030     WRITE DIPRJ-RECORD.
+007040 1530-EXIT.
+007050     EXIT.
+007060
+007070 1540-INSERISCI-DIPENDENTE.
+007080     MOVE DIPTR-MATRICOLA TO DIP-MATRICOLA
+007090     MOVE DIPTR-COGNOME TO DIP-COGNOME
+007100     MOVE DIPTR-NOME TO DIP-NOME
+007110     MOVE DIPTR-GIORNO-NASCITA TO DIP-GIORNO
+007120     MOVE DIPTR-MESE-NASCITA TO DIP-MESE
+007130     MOVE DIPTR-ANNO-NASCITA TO DIP-ANNO
+007140     MOVE DIPTR-DIPARTIMENTO TO DIP-DIPARTIMENTO
+007150     MOVE DIPTR-STIPENDIO TO DIP-STIPENDIO
+007160     MOVE DIPTR-ANNI-SERVIZIO TO DIP-ANNI-SERVIZIO
+007170     SET DIP-REC-ATTIVO TO TRUE
+007180     WRITE DIP-MASTER-REC
+007190         INVALID KEY
+007200             MOVE "MATRICOLA GIA' PRESENTE NEL MASTER"
+007210                 TO WS-MOTIVO-SCARTO
+007220             MOVE DIPTR-MATRICOLA TO DIPRJ-MATRICOLA
+007230             MOVE DIPTR-COGNOME TO DIPRJ-COGNOME
+007240             MOVE DIPTR-NOME TO DIPRJ-NOME
+007250             MOVE DIPTR-GIORNO-NASCITA TO DIPRJ-GIORNO-NASCITA
+007260             MOVE DIPTR-MESE-NASCITA TO DIPRJ-MESE-NASCITA
+007270             MOVE DIPTR-ANNO-NASCITA TO DIPRJ-ANNO-NASCITA
+007280             MOVE WS-MOTIVO-SCARTO TO DIPRJ-MOTIVO-SCARTO
+007290             MOVE DIPTR-MATRICOLA TO WS-DE-MATRICOLA
+007300             MOVE DIPTR-COGNOME TO WS-DE-COGNOME
+007310             MOVE DIPTR-NOME TO WS-DE-NOME
+007320             MOVE WS-MOTIVO-SCARTO TO WS-DE-MOTIVO
+007330             WRITE DIPERRPT-LINE FROM WS-DIPERR-LINE
+007340             WRITE DIPRJ-RECORD
+007350     END-WRITE.
+007360 1540-EXIT.
+007370     EXIT.
+007380
+007390 1550-VARIA-DIPENDENTE.
+007400     MOVE DIPTR-MATRICOLA TO DIP-MATRICOLA
+007410     READ DIPMAST-FILE
+007420         INVALID KEY
+007430             MOVE "MATRICOLA NON TROVATA PER VARIAZIONE"
+007440                 TO WS-MOTIVO-SCARTO
+007450             MOVE DIPTR-MATRICOLA TO DIPRJ-MATRICOLA
+007460             MOVE DIPTR-COGNOME TO DIPRJ-COGNOME
+007470             MOVE DIPTR-NOME TO DIPRJ-NOME
+007480             MOVE DIPTR-GIORNO-NASCITA TO DIPRJ-GIORNO-NASCITA
+007490             MOVE DIPTR-MESE-NASCITA TO DIPRJ-MESE-NASCITA
+007500             MOVE DIPTR-ANNO-NASCITA TO DIPRJ-ANNO-NASCITA
+007510             MOVE WS-MOTIVO-SCARTO TO DIPRJ-MOTIVO-SCARTO
+007520             MOVE DIPTR-MATRICOLA TO WS-DE-MATRICOLA
+007530             MOVE DIPTR-COGNOME TO WS-DE-COGNOME
+007540             MOVE DIPTR-NOME TO WS-DE-NOME
+007550             MOVE WS-MOTIVO-SCARTO TO WS-DE-MOTIVO
+007560             WRITE DIPERRPT-LINE FROM WS-DIPERR-LINE
+007570             WRITE DIPRJ-RECORD
+007580             GO TO 1550-EXIT
+007590     END-READ
+007600     MOVE DIPTR-COGNOME TO DIP-COGNOME
+007610     MOVE DIPTR-NOME TO DIP-NOME
+007620     MOVE DIPTR-GIORNO-NASCITA TO DIP-GIORNO
+007630     MOVE DIPTR-MESE-NASCITA TO DIP-MESE
+007640     MOVE DIPTR-ANNO-NASCITA TO DIP-ANNO
+007650     MOVE DIPTR-DIPARTIMENTO TO DIP-DIPARTIMENTO
+007660     MOVE DIPTR-STIPENDIO TO DIP-STIPENDIO
+007670     MOVE DIPTR-ANNI-SERVIZIO TO DIP-ANNI-SERVIZIO
+007680     REWRITE DIP-MASTER-REC.
+007690 1550-EXIT.
+007700     EXIT.
+007710
+007720 1560-CESSA-DIPENDENTE.
+007730     MOVE DIPTR-MATRICOLA TO DIP-MATRICOLA
+007740     READ DIPMAST-FILE
+007750         INVALID KEY
+007760             GO TO 1560-EXIT
+007770     END-READ
+007780     SET DIP-REC-CESSATO TO TRUE
+007790     REWRITE DIP-MASTER-REC.
+007800 1560-EXIT.
+007810     EXIT.
+007820
+007830*****************************************************************
+007840*  2000-ELABORA-STIPENDI - PROCEDURA DI INPUT DELL'ORDINAMENTO.  *
+007850*  SCORRE IL MASTER DIPENDENTI (DALLA MATRICOLA DI RIPRESA IN    *
+007860*  CASO DI RESTART), APPLICA L'AUMENTO A SCAGLIONI, REGISTRA     *
+007870*  L'AUDIT E IL CHECKPOINT, E CONSEGNA I RECORD ATTIVI AL SORT.  *
+007880*****************************************************************
+007890 2000-ELABORA-STIPENDI.
+007900     MOVE WS-MATRICOLA-RIPRESA TO DIP-MATRICOLA
+007910     START DIPMAST-FILE KEY IS GREATER THAN DIP-MATRICOLA
+007920         INVALID KEY
+007930             SET FINE-DIPMAST TO TRUE
+007940     END-START
+007950
+007960     PERFORM 2100-LEGGI-PROSSIMO-DIP THRU 2100-EXIT
+007970         UNTIL FINE-DIPMAST.
+007980 2000-EXIT.
+007990     EXIT.
+008000
+008010 2100-LEGGI-PROSSIMO-DIP.
+008020     READ DIPMAST-FILE NEXT RECORD
+008030         AT END
+008040             SET FINE-DIPMAST TO TRUE
+008050             GO TO 2100-EXIT
+008060     END-READ
+008070
+008080     IF DIP-REC-ATTIVO
+008090         PERFORM 2200-APPLICA-AUMENTO THRU 2200-EXIT
+008100         PERFORM 2300-SCRIVI-AUDIT THRU 2300-EXIT
+008110
+008120         MOVE DIP-DIPARTIMENTO TO SRT-DIPARTIMENTO
+008130         MOVE DIP-MATRICOLA TO SRT-MATRICOLA
+008140         MOVE DIP-COGNOME TO SRT-COGNOME
+008150         MOVE DIP-NOME TO SRT-NOME
+008160         MOVE DIP-STIPENDIO TO SRT-STIPENDIO
+008170         RELEASE SRT-RECORD
+008180
+008190         PERFORM 2350-ACCUMULA-RIEPILOGO-CKPT THRU 2350-EXIT
+008200         ADD 1 TO WS-CONTATORE-ELAB
+008210         PERFORM 2400-CHECKPOINT-SE-NECESSARIO THRU 2400-EXIT
+008220     END-IF.
+008230 2100-EXIT.
+008240     EXIT.
+008250
+008260*****************************************************************
+008270*  2200-APPLICA-AUMENTO - CERCA LO SCAGLIONE DI ANZIANITA' DEL   *
+008280*  DIPENDENTE NELLA TABELLA E APPLICA LA PERCENTUALE CORRISPOND. *
+008290*****************************************************************
+008300 2200-APPLICA-AUMENTO.
+008310*        NESSUN AUMENTO FINCHE' UNO SCAGLIONE NON VIENE TROVATO:
+008320*        UN DIPENDENTE CON ANNI-SERVIZIO NON COPERTI DA ALCUNO
+008330*        SCAGLIONE NON DEVE EREDITARE LA PERCENTUALE DEL PRIMO
+008340*        SCAGLIONE CARICATO SOLO PER EFFETTO DELL'ORDINE DEL FILE.
+008350     MOVE 0 TO WS-PERCENTUALE-APPLICATA
+008360     PERFORM 2210-CERCA-SCAGLIONE
+008370         VARYING WS-RZC-IDX FROM 1 BY 1
+008380         UNTIL WS-RZC-IDX > WS-RZC-COUNT
+008390
+008400     MOVE DIP-STIPENDIO TO WS-STIPENDIO-PRECEDENTE
+008410     COMPUTE WS-AUMENTO-IMPORTO ROUNDED =
+008420             DIP-STIPENDIO * WS-PERCENTUALE-APPLICATA / 100
+008430     COMPUTE WS-STIPENDIO-NUOVO ROUNDED =
+008440             DIP-STIPENDIO + WS-AUMENTO-IMPORTO
+008450     MOVE WS-STIPENDIO-NUOVO TO DIP-STIPENDIO
+008460     REWRITE DIP-MASTER-REC.
+008470 2200-EXIT.
+008480     EXIT.
+008490
+008500 2210-CERCA-SCAGLIONE.
+008510     IF DIP-ANNI-SERVIZIO >= WS-RZC-ANNI-DA(WS-RZC-IDX)
+008520         AND DIP-ANNI-SERVIZIO <= WS-RZC-ANNI-A(WS-RZC-IDX)
+008530             MOVE WS-RZC-PERCENTUALE(WS-RZC-IDX)
+008540                 TO WS-PERCENTUALE-APPLICATA
+008550     END-IF.
+008560
+008570*****************************************************************
+008580*  2300-SCRIVI-AUDIT - REGISTRA LA VARIAZIONE RETRIBUTIVA SUL    *
+008590*  LOG DI AUDIT (STIPENDIO PRECEDENTE, NUOVO, AUMENTO, DATA)     *
+008600*****************************************************************
+008610 2300-SCRIVI-AUDIT.
+008620     MOVE DIP-MATRICOLA TO SALAU-MATRICOLA
+008630     MOVE WS-STIPENDIO-PRECEDENTE TO SALAU-STIPENDIO-PREC
+008640     MOVE DIP-STIPENDIO TO SALAU-STIPENDIO-NUOVO
+008650     MOVE WS-AUMENTO-IMPORTO TO SALAU-AUMENTO-IMPORTO
+008660     MOVE WS-PERCENTUALE-APPLICATA TO SALAU-PERCENTUALE-APPL
+008670     MOVE WS-DS-ANNO TO SALAU-ANNO-ESEC
+008680     MOVE WS-DS-MESE TO SALAU-MESE-ESEC
+008690     MOVE WS-DS-GIORNO TO SALAU-GIORNO-ESEC
+008700     WRITE SALAU-RECORD.
+008710 2300-EXIT.
+008720     EXIT.
+008730
+008740*****************************************************************
+008750*  2350-ACCUMULA-RIEPILOGO-CKPT - AGGIUNGE IL DIPENDENTE APPENA  *
+008760*  ELABORATO AL SUBTOTALE CORRENTE DEL SUO DIPARTIMENTO, IN MODO *
+008770*  CHE 2400-CHECKPOINT-SE-NECESSARIO POSSA SALVARLO NEL RECORD DI*
+008780*  CHECKPOINT INSIEME ALLA MATRICOLA DI RIPRESA.                 *
+008790*****************************************************************
+008800 2350-ACCUMULA-RIEPILOGO-CKPT.
+008810     SET RPC-NON-TROVATO TO TRUE
+008820     IF WS-RPC-COUNT > 0
+008830         PERFORM 2360-CERCA-RIGA-CKPT
+008840             VARYING WS-RPC-IDX FROM 1 BY 1
+008850             UNTIL WS-RPC-IDX > WS-RPC-COUNT
+008860     END-IF
+008870     IF RPC-NON-TROVATO AND WS-RPC-COUNT < 50
+008880         ADD 1 TO WS-RPC-COUNT
+008890         MOVE DIP-DIPARTIMENTO
+008900             TO WS-RPC-DIPARTIMENTO(WS-RPC-COUNT)
+008910         MOVE DIP-STIPENDIO TO WS-RPC-TOTALE(WS-RPC-COUNT)
+008920         MOVE 1 TO WS-RPC-NUM-DIP(WS-RPC-COUNT)
+008930     END-IF.
+008940 2350-EXIT.
+008950     EXIT.
+008960
+008970 2360-CERCA-RIGA-CKPT.
+008980     IF WS-RPC-DIPARTIMENTO(WS-RPC-IDX) = DIP-DIPARTIMENTO
+008990         ADD DIP-STIPENDIO TO WS-RPC-TOTALE(WS-RPC-IDX)
+009000         ADD 1 TO WS-RPC-NUM-DIP(WS-RPC-IDX)
+009010         SET RPC-TROVATO TO TRUE
+009020     END-IF.
+009030
+009040*****************************************************************
+009050*  2400-CHECKPOINT-SE-NECESSARIO - SALVA IL PUNTO DI RIPRESA E I  *
+009060*  SUBTOTALI DI DIPARTIMENTO ACCUMULATI FINO A QUESTO PUNTO, DOPO *
+009070*  OGNI SINGOLO DIPENDENTE ELABORATO (NON A INTERVALLI): DIPMAST  *
+009080*  E SALAUDIT VENGONO GIA' AGGIORNATI RECORD PER RECORD IN 2200/  *
+009090*  2300, QUINDI IL CHECKPOINT DEVE RESTARE ALLINEATO AD OGNI      *
+009100*  RECORD, ALTRIMENTI UN'INTERRUZIONE A META' DI UN BLOCCO         *
+009110*  FAREBBE RIPARTIRE LA RUN DA UNA MATRICOLA GIA' AGGIORNATA.      *
+009120*****************************************************************
+009130 2400-CHECKPOINT-SE-NECESSARIO.
+009140     MOVE "P" TO CKPNT-RUN-ID
+009150     MOVE DIP-MATRICOLA TO CKPNT-ULTIMA-MATRICOLA
+009160     MOVE WS-CONTATORE-ELAB TO CKPNT-CONTATORE-ELAB
+009170     MOVE WS-DATA-SISTEMA TO CKPNT-DATA-CHECKPOINT
+009180     MOVE WS-ORA-SISTEMA TO CKPNT-ORA-CHECKPOINT
+009190     SET CKPNT-RUN-IN-CORSO TO TRUE
+009200     MOVE WS-RPC-COUNT TO CKPNT-NUM-DIPARTIMENTI
+009210     IF WS-RPC-COUNT > 0
+009220         PERFORM 2410-SALVA-RIGA-CKPT
+009230             VARYING WS-RPC-IDX FROM 1 BY 1
+009240             UNTIL WS-RPC-IDX > WS-RPC-COUNT
+009250     END-IF
+009260     REWRITE CKPNT-RECORD.
+009270 2400-EXIT.
+009280     EXIT.
+009290
+009300 2410-SALVA-RIGA-CKPT.
+009310     MOVE WS-RPC-DIPARTIMENTO(WS-RPC-IDX)
+009320         TO CKPNT-DIP-NOME(WS-RPC-IDX)
+009330     MOVE WS-RPC-TOTALE(WS-RPC-IDX)
+009340         TO CKPNT-DIP-TOTALE(WS-RPC-IDX)
+009350     MOVE WS-RPC-NUM-DIP(WS-RPC-IDX)
+009360         TO CKPNT-DIP-NUM-DIP(WS-RPC-IDX).
+009370
+009380*****************************************************************
+009390*  3000-STAMPA-REGISTRO - PROCEDURA DI OUTPUT DELL'ORDINAMENTO.  *
+009400*  LEGGE I RECORD ORDINATI PER DIPARTIMENTO/MATRICOLA E STAMPA   *
+009410*  IL REGISTRO PAGHE CON SUBTOTALI DI DIPARTIMENTO E TOTALE      *
+009420*  GENERALE, SCRIVENDO ANCHE IL RIEPILOGO PER L'ESTRATTO GL.     *
+009430*****************************************************************
+009440 3000-STAMPA-REGISTRO.
+009450     OPEN OUTPUT PAYRPT-FILE
+009460     OPEN OUTPUT PAYSMRY-FILE
+009470
+009480     WRITE PAYRPT-LINE FROM WS-PAYRPT-INTESTAZ-1
+009490     WRITE PAYRPT-LINE FROM WS-PAYRPT-INTESTAZ-2
+009500
+009510     PERFORM 3200-LEGGI-PROSSIMO-ORDINATO THRU 3200-EXIT
+009520         UNTIL FINE-SORT
+009530
+009540     IF NOT PRIMO-DETTAGLIO-DIP
+009550         PERFORM 3210-STAMPA-SUBTOTALE-DIP THRU 3210-EXIT
+009560     END-IF
+009570
+009580     PERFORM 3300-STAMPA-RIEPILOGO-RESIDUI THRU 3300-EXIT
+009590
+009600     PERFORM 3400-STAMPA-TOTALE-GENERALE THRU 3400-EXIT
+009610
+009620     CLOSE PAYRPT-FILE
+009630     CLOSE PAYSMRY-FILE.
+009640 3000-EXIT.
+009650     EXIT.
+009660
+009670 3200-LEGGI-PROSSIMO-ORDINATO.
+009680     RETURN PAYSORT-SD
+009690         AT END
+009700             SET FINE-SORT TO TRUE
+009710             GO TO 3200-EXIT
+009720     END-RETURN
+009730
+009740     IF PRIMO-DETTAGLIO-DIP
+009750         MOVE SRT-DIPARTIMENTO TO WS-DIPARTIMENTO-PRECEDENTE
+009760         SET NON-PRIMO-DETTAGLIO-DIP TO TRUE
+009770     END-IF
+009780
+009790     IF SRT-DIPARTIMENTO NOT = WS-DIPARTIMENTO-PRECEDENTE
+009800         PERFORM 3210-STAMPA-SUBTOTALE-DIP THRU 3210-EXIT
+009810         MOVE SRT-DIPARTIMENTO TO WS-DIPARTIMENTO-PRECEDENTE
+009820         MOVE 0 TO WS-SUBTOTALE-DIPARTIMENTO
+009830         MOVE 0 TO WS-CONTATORE-DIPARTIMENTO
+009840     END-IF
+009850
+009860     PERFORM 3220-STAMPA-DETTAGLIO THRU 3220-EXIT
+009870
+009880     ADD SRT-STIPENDIO TO WS-SUBTOTALE-DIPARTIMENTO
+009890     ADD SRT-STIPENDIO TO WS-TOTALE-GENERALE
+009900     ADD 1 TO WS-CONTATORE-DIPARTIMENTO
+009910     ADD 1 TO WS-CONTATORE-GENERALE.
+009920 3200-EXIT.
+009930     EXIT.
+009940
+009950 3210-STAMPA-SUBTOTALE-DIP.
+009960     IF WS-CONTATORE-DIPARTIMENTO > 0
+009970         PERFORM 3215-CERCA-RIEPILOGO-PREC THRU 3215-EXIT
+009980         MOVE WS-DIPARTIMENTO-PRECEDENTE TO WS-PS-DIPARTIMENTO
+009990         MOVE WS-SUBTOTALE-DIPARTIMENTO TO WS-PS-SUBTOTALE
+010000         WRITE PAYRPT-LINE FROM WS-PAYRPT-SUBTOT-LINE
+010010
+010020         MOVE WS-DIPARTIMENTO-PRECEDENTE TO PAYSM-DIPARTIMENTO
+010030         MOVE WS-SUBTOTALE-DIPARTIMENTO TO PAYSM-TOTALE-STIPENDI
+010040         MOVE WS-CONTATORE-DIPARTIMENTO TO PAYSM-NUM-DIPENDENTI
+010050         WRITE PAYSM-RECORD
+010060     END-IF.
+010070 3210-EXIT.
+010080     EXIT.
+010090
+010100*****************************************************************
+010110*  3215-CERCA-RIEPILOGO-PREC - SE IL DIPARTIMENTO APPENA CHIUSO   *
+010120*  ERA GIA' PRESENTE NEL RIEPILOGO DELLA RUN INTERROTTA, NE       *
+010130*  SOMMA IL SUBTOTALE PARZIALE A QUELLO CORRENTE E LO SEGNA COME  *
+010140*  USATO (COSI' NON VIENE RIPETUTO DA 3300).                     *
+010150*****************************************************************
+010160 3215-CERCA-RIEPILOGO-PREC.
+010170     PERFORM 3216-VERIFICA-RIGA-PREC
+010180         VARYING WS-RPP-IDX FROM 1 BY 1
+010190         UNTIL WS-RPP-IDX > WS-RPP-COUNT.
+010200 3215-EXIT.
+010210     EXIT.
+010220
+010230 3216-VERIFICA-RIGA-PREC.
+010240     IF WS-RPP-DIPARTIMENTO(WS-RPP-IDX)
+010250         = WS-DIPARTIMENTO-PRECEDENTE
+010260         AND RPP-NON-USATO(WS-RPP-IDX)
+010270         ADD WS-RPP-TOTALE(WS-RPP-IDX)
+010280             TO WS-SUBTOTALE-DIPARTIMENTO
+010290         ADD WS-RPP-TOTALE(WS-RPP-IDX) TO WS-TOTALE-GENERALE
+010300         ADD WS-RPP-NUM-DIP(WS-RPP-IDX)
+010310             TO WS-CONTATORE-DIPARTIMENTO
+010320         ADD WS-RPP-NUM-DIP(WS-RPP-IDX) TO WS-CONTATORE-GENERALE
+010330         SET RPP-DIPARTIMENTO-USATO(WS-RPP-IDX) TO TRUE
+010340     END-IF.
+010350
+010360 3220-STAMPA-DETTAGLIO.
+010370     MOVE SRT-MATRICOLA TO WS-PD-MATRICOLA
+010380     MOVE SRT-COGNOME TO WS-PD-COGNOME
+010390     MOVE SRT-NOME TO WS-PD-NOME
+010400     MOVE SRT-DIPARTIMENTO TO WS-PD-DIPARTIMENTO
+010410     MOVE SRT-STIPENDIO TO WS-PD-STIPENDIO
+010420     WRITE PAYRPT-LINE FROM WS-PAYRPT-DETT-LINE.
+010430 3220-EXIT.
+010440     EXIT.
+010450
+010460*****************************************************************
+010470*  3300-STAMPA-RIEPILOGO-RESIDUI - DOPO L'ULTIMO DETTAGLIO DI     *
+010480*  QUESTA INVOCAZIONE, EMETTE COME RIPORTO OGNI DIPARTIMENTO      *
+010490*  DELLA RUN INTERROTTA CHE NON HA PIU' DIPENDENTI NELLA CODA     *
+010500*  ELABORATA ORA (ES. ERA GIA' STATO COMPLETATO PRIMA DEL         *
+010510*  CHECKPOINT), IN MODO CHE NON SCOMPAIA DAL REGISTRO E DALL'     *
+010520*  ESTRATTO GL.                                                   *
+010530*****************************************************************
+010540 3300-STAMPA-RIEPILOGO-RESIDUI.
+010550     PERFORM 3310-STAMPA-RESIDUO-SE-NON-USATO
+010560         VARYING WS-RPP-IDX FROM 1 BY 1
+010570         UNTIL WS-RPP-IDX > WS-RPP-COUNT.
+010580 3300-EXIT.
+010590     EXIT.
+010600
+010610 3310-STAMPA-RESIDUO-SE-NON-USATO.
+010620     IF RPP-NON-USATO(WS-RPP-IDX)
+010630         MOVE WS-RPP-DIPARTIMENTO(WS-RPP-IDX)
+010640             TO WS-PS-DIPARTIMENTO
+010650         MOVE WS-RPP-TOTALE(WS-RPP-IDX) TO WS-PS-SUBTOTALE
+010660         WRITE PAYRPT-LINE FROM WS-PAYRPT-SUBTOT-LINE
+010670
+010680         MOVE WS-RPP-DIPARTIMENTO(WS-RPP-IDX)
+010690             TO PAYSM-DIPARTIMENTO
+010700         MOVE WS-RPP-TOTALE(WS-RPP-IDX) TO PAYSM-TOTALE-STIPENDI
+010710         MOVE WS-RPP-NUM-DIP(WS-RPP-IDX) TO PAYSM-NUM-DIPENDENTI
+010720         WRITE PAYSM-RECORD
+010730
+010740         ADD WS-RPP-TOTALE(WS-RPP-IDX) TO WS-TOTALE-GENERALE
+010750         ADD WS-RPP-NUM-DIP(WS-RPP-IDX) TO WS-CONTATORE-GENERALE
+010760         SET RPP-DIPARTIMENTO-USATO(WS-RPP-IDX) TO TRUE
+010770     END-IF.
+010780 3310-EXIT.
+010790     EXIT.
+010800
+010810 3400-STAMPA-TOTALE-GENERALE.
+010820     MOVE WS-TOTALE-GENERALE TO WS-PT-TOTALE
+010830     WRITE PAYRPT-LINE FROM WS-PAYRPT-TOTGEN-LINE
+010840
+010850     MOVE "**TOTALE**" TO PAYSM-DIPARTIMENTO
+010860     MOVE WS-TOTALE-GENERALE TO PAYSM-TOTALE-STIPENDI
+010870     MOVE WS-CONTATORE-GENERALE TO PAYSM-NUM-DIPENDENTI
+010880     WRITE PAYSM-RECORD.
+010890 3400-EXIT.
+010900     EXIT.
+010910
+010920*****************************************************************
+010930*  9000-TERMINA-RUN - SEGNA IL CHECKPOINT COME COMPLETATO E      *
+010940*  CHIUDE I FILE ANCORA APERTI                                  *
+010950*****************************************************************
+010960 9000-TERMINA-RUN.
+010970     MOVE "P" TO CKPNT-RUN-ID
+010980     SET CKPNT-RUN-COMPLETATO TO TRUE
+010990     MOVE WS-DATA-SISTEMA TO CKPNT-DATA-CHECKPOINT
+011000     MOVE WS-ORA-SISTEMA TO CKPNT-ORA-CHECKPOINT
+011010     REWRITE CKPNT-RECORD
+011020
+011030     CLOSE DIPMAST-FILE
+011040     CLOSE PAYCKPT-FILE
+011050     CLOSE SALAUDIT-FILE.
+011060 9000-EXIT.
+011070     EXIT.
